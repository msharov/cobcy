@@ -1,5 +1,5 @@
         identification division.
-            program-id. test-program.
+            program-id. test13.
         environment division.
 
         input-output section.
@@ -8,38 +8,158 @@
                 assign to disk
                 organization is relative
                 access mode is sequential.
+            select zip-reject-file
+                assign to disk
+                organization is line sequential.
+            select history-file
+                assign to disk
+                organization is line sequential.
+            select old-rel-file
+                assign to disk
+                organization is relative
+                access mode is sequential
+                file status is old-rel-file-status.
+            select backup-rel-file
+                assign to disk
+                organization is relative
+                access mode is sequential.
+            select audit-log-file
+                assign to disk
+                organization is line sequential.
         data division.
         file section.
         fd sample-rel-file
             label records are standard
             value of file-id is "relative.dbf".
-        01 sample-rel-record.
-            05 name    picture is X(25).
-            05 address picture is X(25).
-            05 aptnum  picture is 9(4).
-            05 city    picture is X(15).
-            05 zip     picture is 99999B9999.
+            copy TENREC replacing ==:REC-NAME:== by ==sample-rel-record==.
+
+        fd zip-reject-file
+            label records are standard
+            value of file-id is "relzip.rej".
+        01 reject-line          picture is X(80).
+
+        fd history-file
+            label records are standard
+            value of file-id is "tenhist.dat".
+            copy TENHIST
+                replacing ==:REC-NAME:==
+                    by ==history-record==.
+
+        fd old-rel-file
+            label records are standard
+            value of file-id is "relative.dbf".
+            copy TENREC replacing ==:REC-NAME:== by ==old-rel-record==.
+
+        fd backup-rel-file
+            label records are standard
+            value of file-id is backup-filename.
+            copy TENREC replacing ==:REC-NAME:== by ==backup-rel-record==.
+
+        fd audit-log-file
+            label records are standard
+            value of file-id is "tenaudit.dat".
+            copy TENAUDIT replacing ==:REC-NAME:== by ==audit-record==.
 
         working-storage section.
         01 count-var        picture is 999 value is 1.
+        01 today-date       picture is 9(08).
+        01 zip-valid-switch picture is X(01) value "Y".
+            88 zip-is-valid         value "Y".
+        01 reject-count     picture is 999 value is zero.
+        01 old-rel-file-status      picture is X(02).
+        01 old-rel-file-opened-switch picture is X(01) value "N".
+        01 backup-filename          picture is X(30).
+        01 audit-clock-time         picture is 9(08).
 
         procedure division.
             display "This program will write a file with relative organization".
             display "The file will be called 'relative.dbf'".
+            accept today-date from date yyyymmdd.
+            move spaces to backup-filename.
+            string "relative.dbf." delimited by size
+                today-date delimited by size
+                into backup-filename.
+            open input old-rel-file.
+            if old-rel-file-status is equal to "00"
+                move "Y" to old-rel-file-opened-switch
+                open output backup-rel-file
+                go to backup-loop.
+            go to backup-done.
+        backup-loop.
+            read old-rel-file next record
+                at end go to backup-done.
+            move old-rel-record to backup-rel-record.
+            write backup-rel-record.
+            go to backup-loop.
+        backup-done.
+            if old-rel-file-opened-switch is equal to "Y"
+                close old-rel-file
+                close backup-rel-file
+                display "TEST13: backup written to " backup-filename.
             open output sample-rel-file.
+            open output zip-reject-file.
+            open extend history-file.
+            open extend audit-log-file.
 
         write-loop.
-            move "Whoever" to name.
-            move "Wherever" to address.
-            move count-var to aptnum.
-            move "I don't know" to city.
-            move 837480985 to zip.
-            write sample-rel-record.
+            move "Whoever" to name of sample-rel-record.
+            move spaces to co-tenant-name of sample-rel-record.
+            move "Wherever" to address of sample-rel-record.
+            move 1 to building-id of sample-rel-record.
+            move count-var to aptnum of sample-rel-record.
+            move "I don't know" to city of sample-rel-record.
+            move "VA" to state of sample-rel-record.
+            move 837480985 to zip of sample-rel-record.
+            move "O" to occ-status of sample-rel-record.
+            move today-date to occ-status-date of sample-rel-record.
+            move 850.00 to rent-amount of sample-rel-record.
+            move zero to amount-paid of sample-rel-record.
+            move "Y" to zip-valid-switch.
+            if zip-5 of sample-rel-record is not numeric
+                or zip-5 of sample-rel-record is equal to zero
+                or zip-4 of sample-rel-record is not numeric
+                move "N" to zip-valid-switch.
+            if zip-is-valid
+                write sample-rel-record
+                move building-id of sample-rel-record
+                    to hist-building of history-record
+                move aptnum of sample-rel-record
+                    to hist-aptnum of history-record
+                move today-date to hist-date of history-record
+                move "I" to hist-action of history-record
+                move name of sample-rel-record to hist-name of history-record
+                write history-record
+                accept audit-clock-time from time
+                move "TEST13" to audit-program of audit-record
+                move today-date to audit-date of audit-record
+                move audit-clock-time to audit-time of audit-record
+                move building-id of sample-rel-record to audit-building of audit-record
+                move aptnum of sample-rel-record to audit-aptnum of audit-record
+                move "W" to audit-action of audit-record
+                move spaces to audit-before-name of audit-record
+                move name of sample-rel-record to audit-after-name of audit-record
+                move spaces to audit-before-status of audit-record
+                move occ-status of sample-rel-record to audit-after-status of audit-record
+                write audit-record
+            else
+                add 1 to reject-count
+                move spaces to reject-line
+                string aptnum of sample-rel-record delimited by size
+                    " " delimited by size
+                    name of sample-rel-record delimited by size
+                    " BAD ZIP " delimited by size
+                    zip of sample-rel-record delimited by size
+                    into reject-line
+                write reject-line.
             add 1 to count-var.
             if count-var is greater than 10
                 go to end-loop.
             go to write-loop.
         end-loop.
             close sample-rel-file.
+            close zip-reject-file.
+            close history-file.
+            close audit-log-file.
             display "All done.".
+            display "Rejected for bad zip: " reject-count.
             exit program.
