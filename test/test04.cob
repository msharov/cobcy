@@ -1,5 +1,5 @@
         identification division.
-            program-id. test-program.
+            program-id. test04.
 
         environment division.
 
@@ -7,16 +7,66 @@
         source-computer. Intel486.
         object-computer. Intel486.
 
+        input-output section.
+        file-control.
+            select control-file
+                assign to disk
+                organization is line sequential.
+            select speed-limit-report
+                assign to disk
+                organization is line sequential.
+
         data division.
+        file section.
+        fd control-file label record is omitted.
+        01 control-record.
+            05 ctl-start-value     picture is 999.
+            05 ctl-step-value      picture is 999.
+            05 ctl-ceiling-value   picture is 999.
+
+        fd speed-limit-report label record is omitted.
+        01 report-line              picture is X(40).
 
         working-storage section.
         01 counter-var picture is 999 value is zero.
+        01 step-value  picture is 999 value is zero.
+        01 ceiling-value picture is 999 value is zero.
+        01 run-date    picture is 9(08).
+            copy TENFMT.
 
         procedure division.
-            display "Listing speed limits starting with zero:".
+            open input control-file.
+            read control-file
+                at end
+                    display "test04: control file has no schedule record"
+                    goback.
+            move ctl-start-value to counter-var.
+            move ctl-step-value to step-value.
+            move ctl-ceiling-value to ceiling-value.
+            close control-file.
+            accept run-date from date yyyymmdd.
+            open output speed-limit-report.
+            move spaces to report-line.
+            move "SPEED LIMIT SCHEDULE" to report-line.
+            write report-line.
+            move spaces to report-line.
+            string "RUN DATE: " delimited by size
+                run-date delimited by size
+                into report-line.
+            write report-line.
+            move spaces to report-line.
+            write report-line.
+            display "Listing speed limits starting with " counter-var ":".
         count-loop.
             display counter-var.
-            add 5 to counter-var.
-            if counter-var is greater than 100 go to done-counting.
+            move "C" to TENFMT-FORMAT-CODE.
+            move counter-var to TENFMT-RAW-AMOUNT.
+            call "TENFMT" using TENFMT-PARMS.
+            move spaces to report-line.
+            move TENFMT-EDITED-OUT to report-line.
+            write report-line.
+            add step-value to counter-var.
+            if counter-var is greater than ceiling-value go to done-counting.
             go to count-loop.
         done-counting.
+            close speed-limit-report.
