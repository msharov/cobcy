@@ -3,24 +3,34 @@
         environment division.
         data division.
         working-storage section.
-            01 counter     picture 9(5) value is 0.
-            01 some-number picture 9(9) value is 1.
+            01 year-counter    picture 99 value is 0.
+            01 principal       picture 9(09)V99 value is 0.
+            01 annual-rate     picture 9(02)V99 value is 0.
+            01 term-years      picture 99 value is 0.
+            01 balance         picture 9(09)V99 value is 0.
+            01 interest-amount picture 9(09)V99 value is 0.
+            01 rate-fraction   picture 9V9999 value is 0.
+            01 edited-balance  picture Z,ZZZ,ZZ9.99.
         procedure division.
-            display "Should get 4, 32, 8, 16384".
-            perform proc-double 2 times.
-            display some-number.
-            move 1 to some-number.
-            perform proc-double varying counter from 1 to 5.
-            display some-number.
-            move 1 to some-number.
-            perform proc-double varying counter from 1 to 6 by 2.
-            display some-number.
-            move 1 to some-number.
-            perform proc-double
-                varying counter from 1 by 2
-                until some-number > 10000.
-            display some-number.
+            display "Compound-interest / escrow-growth projector".
+            display "Enter starting principal (e.g. 010000.00): ".
+            accept principal.
+            display "Enter annual rate as a percent (e.g. 05.25): ".
+            accept annual-rate.
+            display "Enter term in years (e.g. 10): ".
+            accept term-years.
+            move principal to balance.
+            move balance to edited-balance.
+            display "Year 00 balance " edited-balance.
+            perform proc-grow-year
+                varying year-counter from 1 by 1
+                until year-counter > term-years.
             display "All done".
             stop run.
-        proc-double.
-            multiply some-number by 2.
+        proc-grow-year.
+            divide annual-rate by 100 giving rate-fraction.
+            multiply balance by rate-fraction
+                giving interest-amount rounded.
+            add interest-amount to balance.
+            move balance to edited-balance.
+            display "Year " year-counter " balance " edited-balance.
