@@ -1,5 +1,5 @@
 identification division.
-    program-id. test-program.
+    program-id. prog16.
 environment division.
 
 input-output section.
@@ -7,7 +7,7 @@ file-control.
 	select sample-idx-file
 		assign to disk
 		organization is indexed
-		record key is aptnum
+		record key is unit-key of sample-idx-record
 		access mode is random.
 
 data division.
@@ -15,12 +15,7 @@ file section.
 fd sample-idx-file
 	label records are standard
 	value of file-id is "indexed.dbf".
-01 sample-idx-record.
-	05	name	picture is X(25).
-	05	address	picture	is X(25).
-	05	aptnum	picture is 9(4).
-	05	city	picture is X(15).
-	05	zip	picture is 99999B9999.
+    copy TENREC replacing ==:REC-NAME:== by ==sample-idx-record==.
 
 working-storage section.
 01	count-var	picture is 999 value is 1.
@@ -31,10 +26,11 @@ procedure division.
     open input sample-idx-file.
 
 read-loop.
-    * count-var is the key
+    *> count-var is the unit number within building 01, the key
+    move 1 to building-id.
     move count-var to aptnum.
-    * No at end clause here because it is random access
-    read sample-idx-record.
+    *> No at end clause here because it is random access
+    read sample-idx-file.
     display sample-idx-record.
     if count-var is not less than 10 go to end-loop.
     add 1 to count-var.
