@@ -0,0 +1,29 @@
+      *> ----------------------------------------------------------
+      *> TENREC.CPY
+      *> Shared tenant master record layout, used by every program
+      *> that reads or writes indexed.dbf or relative.dbf.  COPY
+      *> this with REPLACING to pick the record-name that matches
+      *> the calling program's FD, e.g.
+      *>     copy TENREC replacing ==:REC-NAME:== by
+      *>         ==sample-idx-record==.
+      *> ----------------------------------------------------------
+       01  :REC-NAME:.
+           05  name                picture is X(25).
+           05  co-tenant-name      picture is X(25).
+           05  address             picture is X(25).
+           05  unit-key.
+               10  building-id     picture is 9(02).
+               10  aptnum          picture is 9(04).
+           05  city                picture is X(15).
+           05  state               picture is X(02).
+           05  zip                 picture is 99999B9999.
+           05  zip-digits redefines zip.
+               10  zip-5            picture is 9(05).
+               10  filler           picture is X(01).
+               10  zip-4            picture is 9(04).
+           05  occ-status          picture is X(01).
+               88  occ-occupied            value "O".
+               88  occ-vacant              value "V".
+           05  occ-status-date     picture is 9(08).
+           05  rent-amount         picture is 9(05)V99.
+           05  amount-paid         picture is 9(05)V99.
