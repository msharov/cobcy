@@ -0,0 +1,19 @@
+      *> ----------------------------------------------------------
+      *> TENHIST.CPY
+      *> Move-in/move-out/update history record, appended to by
+      *> every program that creates, changes or vacates a tenant
+      *> record, so occupancy history can be reconstructed later.
+      *> COPY this with REPLACING to pick the record-name that
+      *> matches the calling program's FD, e.g.
+      *>     copy TENHIST replacing ==:REC-NAME:== by
+      *>         ==history-record==.
+      *> ----------------------------------------------------------
+       01  :REC-NAME:.
+           05  hist-building       picture is 9(02).
+           05  hist-aptnum         picture is 9(04).
+           05  hist-date           picture is 9(08).
+           05  hist-action         picture is X(01).
+               88  hist-move-in            value "I".
+               88  hist-move-out           value "O".
+               88  hist-update             value "U".
+           05  hist-name           picture is X(25).
