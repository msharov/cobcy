@@ -0,0 +1,32 @@
+      *> ----------------------------------------------------------
+      *> TENFMT.CPY
+      *> Shared calling parameters for the TENFMT report-line edit
+      *> subprogram.  COPY this into WORKING-STORAGE in any program
+      *> that CALLs TENFMT, and it is also COPYed into TENFMT's own
+      *> LINKAGE SECTION, so the caller and the subprogram always
+      *> agree on the parameter layout.  Set TENFMT-FORMAT-CODE and
+      *> TENFMT-RAW-AMOUNT, CALL "TENFMT" USING TENFMT-PARMS, then
+      *> read the result back out of TENFMT-EDITED-OUT, e.g.
+      *>     move "A" to tenfmt-format-code
+      *>     move grand-total to tenfmt-raw-amount
+      *>     call "TENFMT" using tenfmt-parms
+      *>     string tenfmt-edited-out delimited by size ...
+      *>
+      *> TENFMT-ROUND-MODE only matters for the "A" (amount) format
+      *> and only when TENFMT-RAW-AMOUNT carries more than two
+      *> decimal places (a proration or other fractional-cent
+      *> calculation); it defaults to TENFMT-TRUNCATE, which is the
+      *> same plain truncation an ordinary MOVE into a two-decimal
+      *> field has always done, so existing callers that never set
+      *> it see no change in behavior.  Set TENFMT-ROUND when the
+      *> figure should be rounded to the nearest cent instead.
+      *> ----------------------------------------------------------
+       01  TENFMT-PARMS.
+           05  TENFMT-FORMAT-CODE      picture is X(01).
+               88  TENFMT-AMOUNT               value "A".
+               88  TENFMT-COUNT                value "C".
+           05  TENFMT-ROUND-MODE       picture is X(01) value "T".
+               88  TENFMT-TRUNCATE             value "T".
+               88  TENFMT-ROUND                value "R".
+           05  TENFMT-RAW-AMOUNT       picture is S9(07)V9(4).
+           05  TENFMT-EDITED-OUT       picture is X(12).
