@@ -0,0 +1,28 @@
+      *> ----------------------------------------------------------
+      *> TENAUDIT.CPY
+      *> Audit-trail record, appended to by every program that
+      *> WRITEs, REWRITEs or DELETEs against relative.dbf or
+      *> indexed.dbf, so "what changed this record, from which job,
+      *> and when" can be answered after the fact -- the TENHIST.CPY
+      *> history-file only ever records that a move-in/move-out/
+      *> update happened, not which program did it or what the
+      *> tenant's name/occupancy status was immediately before.
+      *> COPY this with REPLACING to pick the record-name that
+      *> matches the calling program's FD, e.g.
+      *>     copy TENAUDIT replacing ==:REC-NAME:== by
+      *>         ==audit-record==.
+      *> ----------------------------------------------------------
+       01  :REC-NAME:.
+           05  audit-program       picture is X(08).
+           05  audit-date          picture is 9(08).
+           05  audit-time          picture is 9(08).
+           05  audit-building      picture is 9(02).
+           05  audit-aptnum        picture is 9(04).
+           05  audit-action        picture is X(01).
+               88  audit-write             value "W".
+               88  audit-rewrite           value "R".
+               88  audit-delete            value "D".
+           05  audit-before-name   picture is X(25).
+           05  audit-after-name    picture is X(25).
+           05  audit-before-status picture is X(01).
+           05  audit-after-status  picture is X(01).
