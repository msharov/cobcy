@@ -1,24 +1,78 @@
 identification division.
     program-id. test-program.
 environment division.
+input-output section.
+file-control.
+    select rate-file
+        assign to disk
+        organization is line sequential.
+    select sort-file
+        assign to disk.
 data division.
+file section.
+fd  rate-file label record is omitted.
+01  rate-file-record.
+    05  rf-unit-key     picture is 9(04).
+    05  rf-rate-amount  picture is 9(05)V99.
+
+sd  sort-file.
+01  sort-rate-record.
+    05  sort-unit-key   picture is 9(04).
+    05  sort-rate-amount picture is 9(05)V99.
+
 working-storage section.
-01	varx 	occurs 10 times indexed by varx-index.
-	05	vary	picture is 9999.
-	05	varz	picture is 9(4) value is 60.
-	05	varl	occurs 50 times indexed by varl-index.
-		10	varl1	occurs 10 times indexed by varl1-index
-				picture is 9(7) value is 10.
-		10	varl2	occurs 13 times indexed by varl2-index
-				picture is 9(6) value is 13.
-	05	name	picture is X(18).
-01	varx-index	picture is 99 value 0.
-01	varl-index	picture is 99 value 0.
-01	varl1-index	picture is 99 value 0.
-01	varl2-index	picture is 99 value 0.
+01	rate-count	picture is 9(03) value 0.
+01	rate-table.
+	05	rate-entry	occurs 50 times
+				depending on rate-count
+				ascending key is rate-unit-key
+				indexed by rate-index.
+		10	rate-unit-key	picture is 9(04).
+		10	rate-amount	picture is 9(05)V99.
+01	search-key	picture is 9(04).
+01	found-switch	picture is X(01) value "N".
+	88	found-rate			value "Y".
 
 procedure division.
     display "This is a cobol program testing arrays".
-    compute varx-index = 0.
-    display "varx[0] = ", varx.
+    sort sort-file
+        on ascending key sort-unit-key
+        input procedure is read-rates thru read-rates-done
+        output procedure is load-table thru load-table-done.
+    display "Loaded " rate-count " rate table entries".
+    if rate-count is greater than zero
+        perform lookup-rate.
+    stop run.
+
+read-rates.
+    open input rate-file.
+read-rates-loop.
+    read rate-file at end go to read-rates-done.
+    move rf-unit-key to sort-unit-key.
+    move rf-rate-amount to sort-rate-amount.
+    release sort-rate-record.
+    go to read-rates-loop.
+read-rates-done.
+    close rate-file.
+
+load-table.
+    return sort-file at end go to load-table-done.
+    add 1 to rate-count.
+    move sort-unit-key to rate-unit-key (rate-count).
+    move sort-rate-amount to rate-amount (rate-count).
+    go to load-table.
+load-table-done.
+    continue.
 
+lookup-rate.
+    display "Enter unit number to look up rate: ".
+    accept search-key.
+    move "N" to found-switch.
+    set rate-index to 1.
+    search all rate-entry
+        at end
+            display "No rate found for unit " search-key
+        when rate-unit-key (rate-index) = search-key
+            move "Y" to found-switch
+            display "Rate for unit " search-key
+                " is " rate-amount (rate-index).
