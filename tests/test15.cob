@@ -1,5 +1,5 @@
 identification division.
-    program-id. test-program.
+    program-id. test15.
 environment division.
 
 input-output section.
@@ -7,41 +7,216 @@ file-control.
 	select sample-idx-file
 		assign to disk
 		organization is indexed
-		record key is aptnum
-		access mode is random.
+		record key is unit-key of sample-idx-record
+		access mode is random
+		file status is idx-file-status.
+	select zip-reject-file
+		assign to disk
+		organization is line sequential.
+	select optional checkpoint-file
+		assign to disk
+		organization is line sequential
+		file status is checkpoint-file-status.
+	select history-file
+		assign to disk
+		organization is line sequential.
+	select old-idx-file
+		assign to disk
+		organization is indexed
+		record key is unit-key of old-idx-record
+		access mode is sequential
+		file status is old-idx-file-status.
+	select backup-idx-file
+		assign to disk
+		organization is indexed
+		record key is unit-key of backup-idx-record
+		access mode is sequential.
+	select audit-log-file
+		assign to disk
+		organization is line sequential.
 
 data division.
 file section.
 fd sample-idx-file
 	label records are standard
 	value of file-id is "indexed.dbf".
-01 sample-idx-record.
-	05	name	picture is X(25).
-	05	address	picture	is X(25).
-	05	aptnum	picture is 9(4).
-	05	city	picture is X(15).
-	05	zip	picture is 99999B9999.
+    copy TENREC replacing ==:REC-NAME:== by ==sample-idx-record==.
+
+fd zip-reject-file
+	label records are standard
+	value of file-id is "idxzip.rej".
+01	reject-line	picture is X(80).
+
+fd history-file
+	label records are standard
+	value of file-id is "tenhist.dat".
+    copy TENHIST
+        replacing ==:REC-NAME:==
+            by ==history-record==.
+
+fd checkpoint-file
+	label records are standard
+	value of file-id is "test15.ckp".
+01	checkpoint-record.
+	05	checkpoint-building	picture is 9(02).
+	05	checkpoint-aptnum	picture is 9(04).
+
+fd old-idx-file
+	label records are standard
+	value of file-id is "indexed.dbf".
+    copy TENREC replacing ==:REC-NAME:== by ==old-idx-record==.
+
+fd backup-idx-file
+	label records are standard
+	value of file-id is backup-filename.
+    copy TENREC replacing ==:REC-NAME:== by ==backup-idx-record==.
+
+fd audit-log-file
+	label records are standard
+	value of file-id is "tenaudit.dat".
+    copy TENAUDIT replacing ==:REC-NAME:== by ==audit-record==.
 
 working-storage section.
 01	count-var	picture is 999 value is 1.
+01	today-date	picture is 9(08).
+01	zip-valid-switch	picture is X(01) value "Y".
+	88 zip-is-valid			value "Y".
+01	reject-count	picture is 999 value is zero.
+01	checkpoint-file-status	picture is X(02).
+01	idx-file-status	picture is X(02).
+01	restart-switch	picture is X(01) value "N".
+	88 restarting			value "Y".
+01	old-idx-file-status	picture is X(02).
+01	old-idx-file-opened-switch	picture is X(01) value "N".
+01	backup-filename	picture is X(30).
+01	audit-clock-time	picture is 9(08).
 
 procedure division.
     display "This program will write a file with indexed organization".
     display "The file will be called 'indexed.dbf'".
+    accept today-date from date yyyymmdd.
+    open input checkpoint-file.
+    if checkpoint-file-status is equal to "00"
+        read checkpoint-file
+            at end
+                continue
+            not at end
+                move "Y" to restart-switch
+                compute count-var = checkpoint-aptnum + 1
+        end-read
+        close checkpoint-file
+    else
+        move 1 to count-var.
+    if restarting
+        display "Restarting load after checkpoint, aptnum " count-var
+        open extend sample-idx-file
+        open extend zip-reject-file
+        go to after-backup.
+    move spaces to backup-filename.
+    string "indexed.dbf." delimited by size
+        today-date delimited by size
+        into backup-filename.
+    open input old-idx-file.
+    if old-idx-file-status is equal to "00"
+        move "Y" to old-idx-file-opened-switch
+        open output backup-idx-file
+        go to backup-loop.
+    go to backup-done.
+backup-loop.
+    read old-idx-file next record
+        at end go to backup-done.
+    move old-idx-record to backup-idx-record.
+    write backup-idx-record.
+    go to backup-loop.
+backup-done.
+    if old-idx-file-opened-switch is equal to "Y"
+        close old-idx-file
+        close backup-idx-file
+        display "TEST15: backup written to " backup-filename.
     open output sample-idx-file.
+    open output zip-reject-file.
+after-backup.
+    open extend history-file.
+    open extend audit-log-file.
 
 write-loop.
-    move "Whoever" to name.
-    move "Wherever" to address.
-    move count-var to aptnum.
-    move "I don't know" to city.
-    move 837480985 to zip.
-    write sample-idx-record.
+    move "Whoever" to name of sample-idx-record.
+    move spaces to co-tenant-name of sample-idx-record.
+    move "Wherever" to address of sample-idx-record.
+    move 1 to building-id of sample-idx-record.
+    move count-var to aptnum of sample-idx-record.
+    move "I don't know" to city of sample-idx-record.
+    move "VA" to state of sample-idx-record.
+    move 837480985 to zip of sample-idx-record.
+    move "O" to occ-status of sample-idx-record.
+    move today-date to occ-status-date of sample-idx-record.
+    move 850.00 to rent-amount of sample-idx-record.
+    move zero to amount-paid of sample-idx-record.
+    move "Y" to zip-valid-switch.
+    if zip-5 of sample-idx-record is not numeric
+        or zip-5 of sample-idx-record is equal to zero
+        or zip-4 of sample-idx-record is not numeric
+        move "N" to zip-valid-switch.
+    if zip-is-valid
+        write sample-idx-record
+        if idx-file-status not = "00"
+            go to write-error
+        end-if
+        open output checkpoint-file
+        move building-id of sample-idx-record to checkpoint-building
+        move aptnum of sample-idx-record to checkpoint-aptnum
+        write checkpoint-record
+        close checkpoint-file
+        move building-id of sample-idx-record to hist-building of history-record
+        move aptnum of sample-idx-record to hist-aptnum of history-record
+        move today-date to hist-date of history-record
+        move "I" to hist-action of history-record
+        move name of sample-idx-record to hist-name of history-record
+        write history-record
+        accept audit-clock-time from time
+        move "TEST15" to audit-program of audit-record
+        move today-date to audit-date of audit-record
+        move audit-clock-time to audit-time of audit-record
+        move building-id of sample-idx-record to audit-building of audit-record
+        move aptnum of sample-idx-record to audit-aptnum of audit-record
+        move "W" to audit-action of audit-record
+        move spaces to audit-before-name of audit-record
+        move name of sample-idx-record to audit-after-name of audit-record
+        move spaces to audit-before-status of audit-record
+        move occ-status of sample-idx-record to audit-after-status of audit-record
+        write audit-record
+    else
+        add 1 to reject-count
+        move spaces to reject-line
+        string aptnum of sample-idx-record delimited by size
+            " " delimited by size
+            name of sample-idx-record delimited by size
+            " BAD ZIP " delimited by size
+            zip of sample-idx-record delimited by size
+            into reject-line
+        write reject-line.
     add 1 to count-var.
     if count-var is greater than 10 go to end-loop.
     go to write-loop.
+
+write-error.
+    display "TEST15: WRITE error on indexed.dbf, status " idx-file-status.
+    display "  aptnum " aptnum of sample-idx-record.
+    close sample-idx-file.
+    close zip-reject-file.
+    close history-file.
+    close audit-log-file.
+    move 1 to return-code.
+    goback.
+
 end-loop.
+    open output checkpoint-file.
+    close checkpoint-file.
     close sample-idx-file.
+    close zip-reject-file.
+    close history-file.
+    close audit-log-file.
     display "All done.".
+    display "Rejected for bad zip: " reject-count.
     exit program.
 
