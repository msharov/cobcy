@@ -2,29 +2,55 @@ identification division.
 	program-id. Hello-World.
 environment division.
 data division.
+working-storage section.
+01	step-status	picture is X(01) value "Y".
+	88	step-ok				value "Y".
 procedure division.
-	display "Hello world from a perform thru test program!".
-	display " The following should perform proc1 thru proc3, no proc4".
-	perform proc1 thru proc3.
-	display " test recursion: call proc2 thru proc7 with proc5".
-	display "    calling proc6 thru proc 8".
-	perform proc2 thru proc7.
+	display "NIGHTLY BATCH DRIVER STARTING".
+	perform tenant-load thru reconciliation-run.
+	perform rent-roll-report thru ssn-report.
+	display "NIGHTLY BATCH DRIVER FINISHED".
 	stop run.
-proc1.
-	display "proc1".
-proc2.
-	display "proc2".
-proc3.
-	display "proc3".
-proc4.
-	display "proc4".
-proc5.
-	display "proc5".
-	perform proc6 thru proc8.
-proc6.
-	display "proc6".
-proc7.
-	display "proc7".
-proc8.
-	display "proc8".
+tenant-load.
+	display "NIGHTLY: step - tenant load (relative.dbf)".
+	call "TEST13".
+	if return-code = 0
+		display "NIGHTLY: tenant load OK"
+	else
+		display "NIGHTLY: tenant load FAILED, rc=" return-code.
+indexed-load.
+	display "NIGHTLY: step - tenant load (indexed.dbf)".
+	call "TEST15".
+	if return-code = 0
+		display "NIGHTLY: indexed load OK"
+	else
+		display "NIGHTLY: indexed load FAILED, rc=" return-code.
+reconciliation-run.
+	display "NIGHTLY: step - reconciliation".
+	call "TENRECON".
+	if return-code = 0
+		move "Y" to step-status
+		display "NIGHTLY: reconciliation OK"
+	else
+		move "N" to step-status
+		display "NIGHTLY: reconciliation FAILED, rc=" return-code.
+rent-roll-report.
+	if not step-ok
+		display "NIGHTLY: rent roll report SKIPPED (reconciliation failed)"
+		go to rent-roll-exit.
+	display "NIGHTLY: step - rent roll report".
+	call "TENRENT".
+	if return-code = 0
+		display "NIGHTLY: rent roll report OK"
+	else
+		display "NIGHTLY: rent roll report FAILED, rc=" return-code.
+rent-roll-exit.
+	continue.
+ssn-report.
+	display "NIGHTLY: step - SSN report".
+	call "BVT05".
+	if return-code = 0
+		display "NIGHTLY: SSN report OK"
+	else
+		display "NIGHTLY: SSN report FAILED, rc=" return-code.
 
