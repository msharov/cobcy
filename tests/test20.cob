@@ -3,35 +3,36 @@ identification division.
 environment division.
 data division.
 working-storage section.
-01	varx.
-	05	vary	picture is 9999.
-	05	varz	picture is 9(4) value is 60.
-	05	tok1	picture is X(18).
+01	balance-due	picture is 9(05)V99.
+01	days-late	picture is 9(03).
+01	action-code	picture is X(24).
 
 procedure division.
-    move 8 to vary.
-    if vary = 8 then
-	display "if1-1"
-	display "if1-2"
-	if vary = 8 then
-	    display "if2-1"
-	    if varz = 60 then
-		display "if3-1"
-	    end-if
-	    display "if2-2"
+    display "Late-fee / eligibility decision tree".
+    display "Balance due: ".
+    accept balance-due.
+    display "Days late: ".
+    accept days-late.
+    if balance-due = zero then
+	move "NONE" to action-code
+    else
+	if days-late <= 5 then
+	    move "NONE" to action-code
 	else
-	    display "if2-3"
-	* Only outermost IFs can end in a period.
-	* all inner IFs must end in an end-if
-	* The reason is syntax ambiguity:
-	* is that next elsif a part of the outer or the inner IF?
+	    if days-late <= 30 then
+		move "SEND NOTICE" to action-code
+	    else
+		if days-late <= 60 then
+		    if balance-due < 50.00 then
+			move "WAIVE FEE" to action-code
+		    else
+			move "SEND NOTICE" to action-code
+		    end-if
+		else
+		    move "ESCALATE TO COLLECTIONS" to action-code
+		end-if
+	    end-if
 	end-if
-    elsif varz = 60
-        display "if1-3"
-    else
-	display "if1-4".
-    if vary = 8
-	display "if1-5"
-	if vary = 8
-	    display "if4-1".
+    end-if.
+    display "Action: " action-code.
 
