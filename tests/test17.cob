@@ -3,14 +3,25 @@ identification division.
 environment division.
 data division.
 working-storage section.
+01	varx-in	picture is X(4).
 01	varx	picture is 9(4).
+01	input-valid-switch	picture is X(1) value "N".
+	88	input-is-valid			value "Y".
 procedure division.
 	display (15,3) "Hello world!".
 	display (17,10) "Hello world!".
 	display (4,20) "Hello world!".
 	display (19,34) "Hello world!".
 	display (15,36) "Hello world!".
+accept-loop.
 	display (5,22) "Type a number: ".
-	accept (20,22) varx from console.
+	accept (20,22) varx-in from console.
+	if varx-in is numeric
+		move varx-in to varx
+		move "Y" to input-valid-switch
+	else
+		display (21,22) "Not a number, try again."
+		move "N" to input-valid-switch.
+	if not input-is-valid go to accept-loop.
 	display (5,23) "You typed ", varx, "!".
 
