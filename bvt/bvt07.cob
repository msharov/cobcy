@@ -9,42 +9,101 @@ object-computer.	Intel486.
 
 input-output section.
 file-control.
-	select print-out	assign to output-file.
+	select control-file	assign to disk
+		organization is line sequential.
+	select sample-idx-file	assign to disk
+		organization is indexed
+		record key is unit-key of sample-idx-record
+		access mode is sequential.
+	select sample-rel-file	assign to disk
+		organization is relative
+		access mode is sequential.
 
 data division.
 file section.
-fd	print-out	label	record	is omitted.
-01	print-out-record.
-	05	print-social-security-number.
-		10	print-one	picture	is	X(3).
-		10	print-two	picture	is	X.
-		10	print-three	picture	is	X(2).
-		10	print-four	picture	is	X.
-		10	print-five	picture	is	X(4).
-	05	space-x		picture	is	X(10).
-	05	print-name	picture	is	X(35).
+fd	control-file	label record is omitted.
+01	control-record		picture is X(80).
+01	control-count-view redefines control-record.
+	05	ctl-record-count	picture is 9(03).
+	05	filler			picture is X(77).
+01	control-pool-view redefines control-record.
+	05	ctl-pool-name		picture is X(25).
+	05	ctl-pool-address	picture is X(25).
+	05	filler			picture is X(30).
+
+fd	sample-idx-file
+	label records are standard
+	value of file-id is "indexed.dbf".
+    copy TENREC replacing ==:REC-NAME:== by ==sample-idx-record==.
+
+fd	sample-rel-file
+	label records are standard
+	value of file-id is "relative.dbf".
+    copy TENREC replacing ==:REC-NAME:== by ==sample-rel-record==.
 
 working-storage section.
-01	weird-record.
-	05	id-number	pic	is	999.
-	05	filler		pic	is	X	value is space.
-	05	name		pic 	is 	X(15).
-	05	filler		pic	is	X	value is space.
-	05	address		pic 	is 	X(35).
-01	counter			pic 	is 	9(3).
+01	record-count		picture is 9(03) value zero.
+01	gen-count		picture is 9(03) value zero.
+01	pool-count		picture is 99 value zero.
+01	pool-index		picture is 99 value zero.
+01	pool-table.
+	05	pool-entry occurs 50 times.
+		10	pool-name	picture is X(25).
+		10	pool-address	picture is X(25).
+01	today-date		picture is 9(08).
+01	parity-check		picture is 9.
+01	parity-remainder	picture is 9.
 
 procedure division.
 start-x.
-    open output print-out.
-    move 0 to counter.
-loop-x.
-    add 1 to counter.
-    if counter is greater than 50 stop run.
-
-    move counter to id-number.
-    move "Weirdo" to name.
-    move "nowhere.loopback.edu" to address.
-
-    write print-out-record from weird-record.
-    go to loop-x.
-
+    open input control-file.
+    read control-file
+        at end
+            display "bvt07: empty control file, nothing to generate"
+            stop run.
+    move ctl-record-count to record-count.
+load-pool-loop.
+    read control-file at end go to load-pool-done.
+    add 1 to pool-count.
+    move ctl-pool-name to pool-name (pool-count).
+    move ctl-pool-address to pool-address (pool-count).
+    go to load-pool-loop.
+load-pool-done.
+    close control-file.
+    if pool-count is equal to zero
+        display "bvt07: control file has no name/address pool"
+        stop run.
+    accept today-date from date yyyymmdd.
+    open output sample-idx-file.
+    open output sample-rel-file.
+generate-loop.
+    add 1 to gen-count.
+    if gen-count is greater than record-count go to generate-done.
+    add 1 to pool-index.
+    if pool-index is greater than pool-count move 1 to pool-index.
+    move pool-name (pool-index) to name of sample-idx-record.
+    move pool-address (pool-index) to address of sample-idx-record.
+    move 1 to building-id of sample-idx-record.
+    move gen-count to aptnum of sample-idx-record.
+    move "I don't know" to city of sample-idx-record.
+    move "VA" to state of sample-idx-record.
+    move 837480985 to zip of sample-idx-record.
+    divide gen-count by 2 giving parity-check
+        remainder parity-remainder.
+    if parity-remainder is equal to zero
+        move "O" to occ-status of sample-idx-record
+    else
+        move "V" to occ-status of sample-idx-record.
+    move today-date to occ-status-date of sample-idx-record.
+    move 850.00 to rent-amount of sample-idx-record.
+    move zero to amount-paid of sample-idx-record.
+    write sample-idx-record.
+    move corresponding sample-idx-record to sample-rel-record.
+    write sample-rel-record.
+    go to generate-loop.
+generate-done.
+    close sample-idx-file.
+    close sample-rel-file.
+    display "bvt07: generated " record-count
+        " tenant record(s) from a pool of " pool-count " name(s)".
+    stop run.
