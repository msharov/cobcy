@@ -7,35 +7,85 @@ file-control.
 	select sample-rel-file
 		assign to disk
 		organization is relative
-		access mode is sequential.
+		access mode is dynamic
+		relative key is rel-record-number
+		file status is rel-file-status.
+	select sort-file
+		assign to disk.
 
 data division.
 file section.
 fd sample-rel-file
 	label records are standard
 	value of file-id is "relative.dbf".
-01 sample-rel-record.
-	05	name	picture is X(25).
-	05	address	picture	is X(25).
-	05	aptnum	picture is 9(4).
-	05	city	picture is X(15).
-	05	zip	picture is 99999B9999.
+    copy TENREC replacing ==:REC-NAME:== by ==sample-rel-record==.
+
+sd sort-file.
+    copy TENREC replacing ==:REC-NAME:== by ==sort-rel-record==.
 
 working-storage section.
 01	count-var	picture is 999 value is zero.
+01	rel-record-number	picture is 9(05) value is zero.
+01	expected-count	picture is 999 value is zero.
+01	rel-file-status	picture is X(02).
 
 procedure division.
-    display "This program will write a file with relative organization".
-    display "The file will be called 'relative.dbf'".
+    display "This program will read a file with relative organization".
+    display "The file is called 'relative.dbf'".
+    display "Expected record count (0 to skip the check): ".
+    accept expected-count.
     open input sample-rel-file.
 
+    sort sort-file
+        on ascending key city of sort-rel-record
+                    name of sort-rel-record
+        input procedure is read-loop thru read-loop-done
+        output procedure is list-loop thru list-loop-done.
+    go to end-loop.
+
 read-loop.
-    read sample-rel-record at end go to end-loop.
-    display sample-rel-record.
+    read sample-rel-file next record at end go to read-loop-done.
+    if rel-file-status not = "00"
+        go to read-error.
+    move sample-rel-record to sort-rel-record.
+    release sort-rel-record.
     add 1 to count-var.
     go to read-loop.
+read-loop-done.
+    continue.
+
+list-loop.
+    return sort-file at end go to list-loop-done.
+    display sort-rel-record.
+    go to list-loop.
+list-loop-done.
+    continue.
+
 end-loop.
-    close sample-rel-file.
     display "Read ", count-var, " records".
+    if expected-count is not equal to zero
+        and count-var is not equal to expected-count
+            display "CONTROL TOTAL MISMATCH: expected " expected-count
+                " record(s), read " count-var.
+
+lookup-loop.
+    display "Relative record number to look up (0 to quit): ".
+    accept rel-record-number.
+    if rel-record-number is equal to zero
+        go to lookup-done.
+    read sample-rel-file
+        invalid key
+            display "No record at relative position " rel-record-number
+        not invalid key
+            display sample-rel-record.
+    go to lookup-loop.
+lookup-done.
+    close sample-rel-file.
     exit program.
 
+read-error.
+    display "TEST14: READ error on relative.dbf, status " rel-file-status.
+    display "  relative record number " rel-record-number.
+    close sample-rel-file.
+    stop run.
+
