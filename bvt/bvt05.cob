@@ -1,5 +1,5 @@
 identification division.
-    program-id. test-program.
+    program-id. bvt05.
 
 environment division.
 
@@ -9,8 +9,14 @@ object-computer.	Intel486.
 
 input-output section.
 file-control.
-	select card-in		assign to card-reader.
-	select print-out	assign to output-file.
+	select card-in		assign to card-reader
+		file status is card-in-status.
+	select print-out	assign to output-file
+		file status is print-out-status.
+	select exception-file	assign to disk
+		organization is line sequential
+		file status is exception-file-status.
+	select sort-file	assign to disk.
 
 data division.
 file section.
@@ -32,21 +38,120 @@ fd	print-out	label	record	is omitted.
 		10	print-five	picture	is	X(4).
 	05	space-x		picture	is	X(10).
 	05	print-name	picture	is	X(35).
+fd	exception-file	label	record	is omitted.
+01	exception-record.
+	05	exc-name		picture is	X(35).
+	05	exc-reason		picture is	X(40).
+sd	sort-file.
+01	sort-record.
+	05	sort-name			picture is	X(35).
+	05	sort-social-security-number.
+		10	sort-digits-one-to-three	picture is	X(3).
+		10	sort-digits-four-and-five	picture is	X(2).
+		10	sort-digits-six-to-nine		picture is	X(4).
+
+working-storage section.
+01	ssn-valid-switch	picture is X(01).
+	88	ssn-is-valid			value "Y".
+01	reject-count		picture is 999 value is zero.
+01	reject-reason		picture is X(40).
+01	run-date		picture is 9(08).
+01	page-count		picture is 999 value is zero.
+01	lines-on-page		picture is 99 value is 60.
+01	card-in-status		picture is X(02).
+01	print-out-status	picture is X(02).
+01	exception-file-status	picture is X(02).
+    copy TENFMT.
 
 procedure division.
 start-x.
-    open input card-in output print-out.
-loop-x.
-    read card-in record at end close card-in
-    	print-out stop run.
-    move digits-one-to-three to print-one.
+    accept run-date from date yyyymmdd.
+    sort sort-file
+        on ascending key sort-name
+        input procedure is read-cards thru read-cards-done
+        output procedure is write-report thru write-report-done.
+    display "Rejected for bad SSN: " reject-count.
+    goback.
+
+read-cards.
+    open input card-in output exception-file.
+    if card-in-status not = "00" or exception-file-status not = "00"
+        display "BVT05: cannot open card-in/exception-file, status "
+            card-in-status "/" exception-file-status
+        move 1 to return-code
+        go to read-cards-done.
+read-cards-loop.
+    read card-in record at end go to read-cards-done.
+    perform validate-ssn.
+    if ssn-is-valid
+        move card-name to sort-name
+        move digits-one-to-three to sort-digits-one-to-three
+        move digits-four-and-five to sort-digits-four-and-five
+        move digits-six-to-nine to sort-digits-six-to-nine
+        release sort-record
+    else
+        add 1 to reject-count
+        move card-name to exc-name
+        move reject-reason to exc-reason
+        write exception-record.
+    go to read-cards-loop.
+read-cards-done.
+    close card-in exception-file.
+
+write-report.
+    open output print-out.
+    if print-out-status not = "00"
+        display "BVT05: cannot open print-out, status " print-out-status
+        move 1 to return-code
+        go to write-report-done.
+write-report-loop.
+    return sort-file at end go to write-report-done.
+    if lines-on-page is greater than or equal to 60
+        perform print-heading.
+    move sort-digits-one-to-three to print-one.
     move "-" to print-two.
-    move digits-four-and-five to print-three.
+    move sort-digits-four-and-five to print-three.
     move "-" to print-four.
-    move digits-six-to-nine to print-five.
+    move sort-digits-six-to-nine to print-five.
     move spaces to space-x.
-    move card-name to print-name.
+    move sort-name to print-name.
     write print-out-record.
+    add 1 to lines-on-page.
     display print-out-record.
-    go to loop-x.
+    go to write-report-loop.
+write-report-done.
+    close print-out.
+
+print-heading.
+    add 1 to page-count.
+    move spaces to print-out-record.
+    move "SOCIAL SECURITY NUMBER REPORT" to print-out-record.
+    write print-out-record.
+    move "C" to TENFMT-FORMAT-CODE.
+    move page-count to TENFMT-RAW-AMOUNT.
+    call "TENFMT" using TENFMT-PARMS.
+    move spaces to print-out-record.
+    string "RUN DATE: " delimited by size
+        run-date delimited by size
+        "   PAGE: " delimited by size
+        TENFMT-EDITED-OUT delimited by size
+        into print-out-record.
+    write print-out-record.
+    move spaces to print-out-record.
+    write print-out-record.
+    move zero to lines-on-page.
 
+validate-ssn.
+    move "Y" to ssn-valid-switch.
+    move spaces to reject-reason.
+    if digits-one-to-three is equal to "000"
+        or digits-one-to-three is equal to "666"
+        or digits-one-to-three is greater than or equal to "900"
+        move "N" to ssn-valid-switch
+        move "invalid area number" to reject-reason
+    else if digits-four-and-five is equal to "00"
+        move "N" to ssn-valid-switch
+        move "all-zero group number" to reject-reason
+    else if digits-six-to-nine is equal to "0000"
+        move "N" to ssn-valid-switch
+        move "all-zero serial number" to reject-reason.
