@@ -0,0 +1,149 @@
+000100*----------------------------------------------------------*
+000110* TENRELDUP.COB
+000120*
+000130* TEST13's write-loop writes straight through to relative.dbf
+000140* with no check that an APTNUM being assigned isn't already
+000150* present -- relative organization has no record key to
+000160* enforce that.  This job reads every record on relative.dbf,
+000170* sorts the apartment numbers, and flags any APTNUM that shows
+000180* up more than once, since right now a duplicate wouldn't be
+000190* caught until two tenants showed up claiming the same unit.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 JHM   Original program.
+000232*   2026-08-09 JHM   Sorted and compared on BUILDING+APTNUM
+000233*                    instead of APTNUM alone -- the composite
+000234*                    key exists precisely so different buildings
+000235*                    can reuse the same apartment number range,
+000236*                    and comparing APTNUM by itself was flagging
+000237*                    unrelated units in different buildings as
+000238*                    duplicates of each other.
+000240*----------------------------------------------------------*
+000250 identification division.
+000260 program-id. tenreldup.
+000270 author. J. H. Masters.
+000280 installation. Property Management Systems.
+000290 date-written. 2026-08-09.
+000300 date-compiled. 2026-08-09.
+
+000310 environment division.
+000320 configuration section.
+000330 source-computer. Intel486.
+000340 object-computer. Intel486.
+
+000350 input-output section.
+000360 file-control.
+000370     select sample-rel-file assign to disk
+000380         organization is relative
+000390         access mode is sequential
+000400         file status is rel-file-status.
+
+000410     select dup-report assign to disk
+000420         organization is line sequential.
+
+000430     select sort-file assign to disk.
+
+000440 data division.
+000450 file section.
+000460 fd  sample-rel-file
+000470     label records are standard
+000480     value of file-id is "relative.dbf".
+000490     copy TENREC
+000500         replacing ==:REC-NAME:==
+000510             by ==sample-rel-record==.
+
+000520 fd  dup-report
+000530     label records are standard
+000540     value of file-id is "reldup.rpt".
+000550 01  report-line             picture is X(80).
+
+000560 sd  sort-file.
+000570 01  sort-record.
+000580     05  sort-aptnum          picture is 9(04).
+000590     05  sort-building        picture is 9(02).
+000600     05  sort-name            picture is X(25).
+
+000610 working-storage section.
+000620 01  rel-file-status          picture is X(02).
+000630 01  unit-count               picture is 9(05) value zero.
+000640 01  dup-count                picture is 9(05) value zero.
+000650 01  previous-aptnum          picture is 9(04).
+000655 01  previous-building        picture is 9(02).
+000660 01  first-record-switch      picture is X(01) value "Y".
+000670     88  first-record                 value "Y".
+
+000680 procedure division.
+000690 0000-mainline.
+000700     perform 1000-initialize thru 1000-exit.
+000710     sort sort-file
+000720         on ascending key sort-building sort-aptnum
+000730         input procedure is 2000-read-units thru 2000-exit
+000740         output procedure is 3000-check-duplicates
+000745             thru 3000-exit.
+000750     perform 9000-finish thru 9000-exit.
+000760     stop run.
+
+000770 1000-initialize.
+000780     display "TENRELDUP: checking relative.dbf for duplicate".
+000790     display "  apartment numbers".
+000800     open output dup-report.
+000810     move "DUPLICATE APARTMENT NUMBER REPORT" to report-line.
+000820     write report-line.
+000830 1000-exit.
+000840     exit.
+
+000850 2000-read-units.
+000860     open input sample-rel-file.
+000870     if rel-file-status not = "00"
+000880         display "TENRELDUP: cannot open relative.dbf, status "
+000890             rel-file-status
+000900         stop run.
+000910 2000-read-loop.
+000920     read sample-rel-file next record
+000930         at end
+000940             go to 2000-read-done.
+000950     add 1 to unit-count.
+000960     move aptnum of sample-rel-record to sort-aptnum.
+000970     move building-id of sample-rel-record to sort-building.
+000980     move name of sample-rel-record to sort-name.
+000990     release sort-record.
+001000     go to 2000-read-loop.
+001010 2000-read-done.
+001020     close sample-rel-file.
+001030 2000-exit.
+001040     exit.
+
+001050 3000-check-duplicates.
+001060 3000-return-loop.
+001070     return sort-file
+001080         at end
+001090             go to 3000-return-done.
+001100     if not first-record
+001110         and sort-building = previous-building
+001111         and sort-aptnum = previous-aptnum
+001120         add 1 to dup-count
+001130         move spaces to report-line
+001140         string "APTNUM " delimited by size
+001150             sort-aptnum delimited by size
+001160             " (BUILDING " delimited by size
+001170             sort-building delimited by size
+001180             ") DUPLICATED BY " delimited by size
+001190             sort-name delimited by size
+001200             into report-line
+001210         write report-line.
+001220     move "N" to first-record-switch.
+001230     move sort-aptnum to previous-aptnum.
+001231     move sort-building to previous-building.
+001240     go to 3000-return-loop.
+001250 3000-return-done.
+001260     continue.
+001270 3000-exit.
+001280     exit.
+
+001290 9000-finish.
+001300     close dup-report.
+001310     display "TENRELDUP: " unit-count " unit(s) checked, "
+001320         dup-count " duplicate apartment number(s) found".
+001330 9000-exit.
+001340     exit.
