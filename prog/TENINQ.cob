@@ -0,0 +1,116 @@
+000100*----------------------------------------------------------*
+000110* TENINQ.COB
+000120*
+000130* PROG16 demonstrates random-read-by-key against indexed.dbf,
+000140* but only ever looks up aptnum 1 through 10 in a fixed test
+000150* loop.  This program is a real single-lookup inquiry
+000160* transaction -- the operator types a building and apartment
+000170* number, the program does the random READ, and displays the
+000180* tenant's full record, so the front desk can answer "who
+000190* lives in unit 14" on demand instead of scanning a printed
+000200* roster.
+000210*----------------------------------------------------------*
+000220* MODIFICATION HISTORY
+000230*   DATE       INIT  DESCRIPTION
+000240*   2026-08-09 JHM   Original program.
+000250*----------------------------------------------------------*
+000260 identification division.
+000270 program-id. teninq.
+000280 author. J. H. Masters.
+000290 installation. Property Management Systems.
+000300 date-written. 2026-08-09.
+000310 date-compiled. 2026-08-09.
+
+000320 environment division.
+000330 configuration section.
+000340 source-computer. Intel486.
+000350 object-computer. Intel486.
+
+000360 input-output section.
+000370 file-control.
+000380     select sample-idx-file assign to disk
+000390         organization is indexed
+000400         record key is unit-key of sample-idx-record
+000410         access mode is random
+000420         file status is idx-file-status.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 working-storage section.
+000520 01  idx-file-status         picture is X(02).
+000530 01  lookup-building         picture is 9(02).
+000540 01  lookup-aptnum           picture is 9(04).
+000550 01  more-switch             picture is X(01) value "Y".
+000560     88  more-records                value "Y".
+
+000570 procedure division.
+000580 0000-mainline.
+000590     perform 1000-initialize thru 1000-exit.
+000600     perform 2000-inquire-one thru 2000-exit
+000610         until not more-records.
+000620     perform 9000-finish thru 9000-exit.
+000630     stop run.
+
+000640 1000-initialize.
+000650     display "TENINQ: tenant inquiry - look up a unit".
+000660     open input sample-idx-file.
+000670     if idx-file-status not = "00"
+000680         display "TENINQ: cannot open indexed.dbf, status "
+000690             idx-file-status
+000700         stop run.
+000710 1000-exit.
+000720     exit.
+
+000730 2000-inquire-one.
+000740     display "Building number (00 to quit): ".
+000750     accept lookup-building.
+000760     if lookup-building = 0
+000770         move "N" to more-switch
+000780     else
+000790         display "Apartment number: "
+000800         accept lookup-aptnum
+000810         perform 2100-lookup-and-display thru 2100-exit.
+000820 2000-exit.
+000830     exit.
+
+000840 2100-lookup-and-display.
+000850     move lookup-building to building-id of sample-idx-record.
+000860     move lookup-aptnum to aptnum of sample-idx-record.
+000870     read sample-idx-file
+000880         invalid key
+000890             display "TENINQ: no unit " lookup-building "-"
+000900                 lookup-aptnum " on indexed.dbf"
+000910         not invalid key
+000920             display "Building : " building-id of
+000921                 sample-idx-record
+000930             display "Apartment: " aptnum of sample-idx-record
+000940             display "Name     : " name of sample-idx-record
+000945             display "Co-tenant: " co-tenant-name of
+000946                 sample-idx-record
+000950             display "Address  : " address of sample-idx-record
+000960             display "City     : " city of sample-idx-record
+000970             display "State    : " state of sample-idx-record
+000980             display "Zip      : " zip of sample-idx-record
+000990             display "Status   : " occ-status of
+000991                 sample-idx-record
+001000             display "Since    : " occ-status-date of
+001001                 sample-idx-record
+001010             display "Rent     : " rent-amount of
+001011                 sample-idx-record
+001020             display "Paid     : " amount-paid of
+001021                 sample-idx-record.
+001030 2100-exit.
+001040     exit.
+
+001050 9000-finish.
+001060     close sample-idx-file.
+001070     display "TENINQ: finished".
+001080 9000-exit.
+001090     exit.
