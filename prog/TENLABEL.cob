@@ -0,0 +1,140 @@
+000100*----------------------------------------------------------*
+000110* TENLABEL.COB
+000120*
+000130* Mailing-label formatter.  TEST-PROGRAM's name-print/name-3
+000140* fields only ever reformatted spacing around a single literal
+000150* name for display.  This program reads every tenant on
+000160* indexed.dbf, splits the name into first/last, re-renders it
+000170* "Last, First", and combines it with address/city/state/zip
+000180* into a ready-to-print mailing label.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000222*   2026-08-09 JHM   UNSTRING into exactly two receiving fields
+000223*                    was silently dropping anything past the
+000224*                    second space-delimited token (a middle name
+000225*                    or suffix).  Now only the first token goes
+000226*                    into FIRST-NAME-PART; everything from there
+000227*                    to the end of NAME becomes LAST-NAME-PART,
+000228*                    so nothing in the name gets discarded.
+000230*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tenlabel.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-idx-file assign to disk
+000370         organization is indexed
+000380         record key is unit-key of sample-idx-record
+000390         access mode is sequential
+000400         file status is idx-file-status.
+
+000410     select label-file assign to disk
+000420         organization is line sequential.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 fd  label-file
+000520     label records are standard
+000530     value of file-id is "labels.out".
+000540 01  label-line               picture is X(40).
+
+000550 working-storage section.
+000560 01  idx-file-status          picture is X(02).
+000570 01  label-count              picture is 9(05) value zero.
+000580 01  first-name-part          picture is X(25).
+000590 01  last-name-part           picture is X(25).
+000595 01  name-pointer             picture is 9(02).
+000600 01  label-name-line          picture is X(40).
+
+000610 procedure division.
+000620 0000-mainline.
+000630     perform 1000-initialize thru 1000-exit.
+000640     perform 2000-read-units thru 2000-exit
+000650         until idx-file-status = "10".
+000660     perform 9000-finish thru 9000-exit.
+000670     stop run.
+
+000680 1000-initialize.
+000690     display "TENLABEL: printing tenant mailing labels".
+000700     open input sample-idx-file.
+000710     if idx-file-status not = "00"
+000720         display "TENLABEL: cannot open indexed.dbf, status "
+000730             idx-file-status
+000740         stop run.
+000750     open output label-file.
+000760 1000-exit.
+000770     exit.
+
+000780 2000-read-units.
+000790     read sample-idx-file next record
+000800         at end
+000810             continue
+000820         not at end
+000830             perform 2100-print-label thru 2100-exit.
+000840 2000-exit.
+000850     exit.
+
+000860 2100-print-label.
+000870     add 1 to label-count.
+000880     move spaces to first-name-part.
+000890     move spaces to last-name-part.
+000895     move 1 to name-pointer.
+000900     unstring name of sample-idx-record delimited by space
+000905         into first-name-part
+000910         with pointer name-pointer.
+000911     if name-pointer <= 25
+000912         move name of sample-idx-record (name-pointer:)
+000913             to last-name-part.
+000920     move spaces to label-name-line.
+000930     string last-name-part delimited by space
+000940         ", " delimited by size
+000950         first-name-part delimited by space
+000960         into label-name-line.
+000970     move label-name-line to label-line.
+000980     write label-line.
+000985     if co-tenant-name of sample-idx-record not = spaces
+000986         move spaces to label-line
+000987         string "& " delimited by size
+000988             co-tenant-name of sample-idx-record delimited by
+000989                 space
+000990             into label-line
+000991         write label-line.
+000992     move spaces to label-line.
+001000     move address of sample-idx-record to label-line.
+001010     write label-line.
+001020     move spaces to label-line.
+001030     string city of sample-idx-record delimited by space
+001040         ", " delimited by size
+001050         state of sample-idx-record delimited by size
+001060         "  " delimited by size
+001070         zip of sample-idx-record delimited by size
+001080         into label-line.
+001090     write label-line.
+001100     move spaces to label-line.
+001110     write label-line.
+001120 2100-exit.
+001130     exit.
+
+001140 9000-finish.
+001150     close sample-idx-file label-file.
+001160     display "TENLABEL: " label-count " label(s) printed".
+001170 9000-exit.
+001180     exit.
