@@ -0,0 +1,73 @@
+000100*----------------------------------------------------------*
+000110* TENMENU.COB
+000120*
+000130* Menu-driven front end.  TEST17 shows how to position a
+000140* prompt and accept an answer on screen, but nothing ties our
+000150* batch programs together -- an operator has to already know
+000160* to run PROG16 versus TEST13 versus the SSN report by name.
+000170* This program lists the jobs an operator actually runs day
+000180* to day and dispatches to the right one by number, using the
+000190* same positioned-DISPLAY/ACCEPT technique.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 JHM   Original program.
+000240*----------------------------------------------------------*
+000250 identification division.
+000260 program-id. tenmenu.
+000270 author. J. H. Masters.
+000280 installation. Property Management Systems.
+000290 date-written. 2026-08-09.
+000300 date-compiled. 2026-08-09.
+
+000310 environment division.
+000320 configuration section.
+000330 source-computer. Intel486.
+000340 object-computer. Intel486.
+
+000350 data division.
+000360 working-storage section.
+000370 01  menu-choice             picture is 9(01).
+000380 01  more-switch             picture is X(01) value "Y".
+000390     88  more-records                value "Y".
+
+000400 procedure division.
+000410 0000-mainline.
+000420     perform 2000-menu-loop thru 2000-exit
+000430         until not more-records.
+000440     perform 9000-finish thru 9000-exit.
+000450     stop run.
+
+000460 2000-menu-loop.
+000470     perform 2100-show-menu thru 2100-exit.
+000480     accept (20,30) menu-choice from console.
+000490     if menu-choice = 1
+000500         call "PROG16"
+000510     else if menu-choice = 2
+000520         call "BVT05"
+000530     else if menu-choice = 3
+000540         call "TENRENT"
+000550     else if menu-choice = 4
+000560         call "TEST04"
+000570     else if menu-choice = 0
+000580         move "N" to more-switch
+000590     else
+000600         display (21,10) "Invalid selection, try again.".
+000610 2000-exit.
+000620     exit.
+
+000630 2100-show-menu.
+000640     display (1,10) "PROPERTY MANAGEMENT SYSTEM - MAIN MENU".
+000650     display (3,10) "1. Tenant lookup".
+000660     display (4,10) "2. SSN report".
+000670     display (5,10) "3. Rent roll".
+000680     display (6,10) "4. Speed-limit listing".
+000690     display (7,10) "0. Quit".
+000700     display (20,10) "Select an option: ".
+000710 2100-exit.
+000720     exit.
+
+000730 9000-finish.
+000740     display (22,10) "TENMENU: finished".
+000750 9000-exit.
+000760     exit.
