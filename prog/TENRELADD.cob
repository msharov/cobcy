@@ -0,0 +1,210 @@
+000100*----------------------------------------------------------*
+000110* TENRELADD.COB
+000120*
+000130* TEST13's write-loop does "open output sample-rel-file," so
+000140* bringing on a single new move-in means re-running the whole
+000150* load and recreating relative.dbf from scratch.  This program
+000160* appends one new tenant to the end of the existing file with
+000170* OPEN EXTEND instead, and logs the move-in the same way every
+000180* other loader in this system does.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000222*   2026-08-09 JHM   Added the same zip-format check TEST13 uses
+000223*                    when loading relative.dbf -- an invalid zip
+000224*                    was being written straight to the file with
+000225*                    no validation at all.  A bad zip is now
+000226*                    kicked to relzip.rej instead of being added.
+000230*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tenreladd.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-rel-file assign to disk
+000370         organization is relative
+000380         access mode is sequential
+000390         file status is rel-file-status.
+
+000400     select history-file assign to disk
+000410         organization is line sequential.
+
+000415     select audit-log-file assign to disk
+000416         organization is line sequential.
+
+000417     select zip-reject-file assign to disk
+000418         organization is line sequential.
+
+000420 data division.
+000430 file section.
+000440 fd  sample-rel-file
+000450     label records are standard
+000460     value of file-id is "relative.dbf".
+000470     copy TENREC
+000480         replacing ==:REC-NAME:==
+000490             by ==sample-rel-record==.
+
+000500 fd  history-file
+000510     label records are standard
+000520     value of file-id is "tenhist.dat".
+000530     copy TENHIST
+000540         replacing ==:REC-NAME:==
+000550             by ==history-record==.
+
+000555 fd  audit-log-file
+000556     label records are standard
+000557     value of file-id is "tenaudit.dat".
+000558     copy TENAUDIT
+000559         replacing ==:REC-NAME:==
+000561             by ==audit-record==.
+
+000563 fd  zip-reject-file
+000564     label records are standard
+000565     value of file-id is "relzip.rej".
+000566 01  reject-line              picture is X(80).
+
+000562 working-storage section.
+000570 01  rel-file-status          picture is X(02).
+000580 01  today-date               picture is 9(08).
+000590 01  input-name               picture is X(25).
+000595 01  input-co-tenant          picture is X(25).
+000600 01  input-address            picture is X(25).
+000610 01  input-building           picture is 9(02).
+000620 01  input-aptnum             picture is 9(04).
+000630 01  input-city               picture is X(15).
+000640 01  input-state              picture is X(02).
+000650 01  input-zip                picture is 9(09).
+000660 01  input-rent               picture is 9(05)V99.
+000665 01  audit-clock-time         picture is 9(08).
+000666 01  zip-valid-switch         picture is X(01) value "Y".
+000667     88  zip-is-valid                 value "Y".
+000668 01  reject-count             picture is 999 value zero.
+
+000670 procedure division.
+000680 0000-mainline.
+000690     perform 1000-initialize thru 1000-exit.
+000700     perform 2000-get-tenant-info thru 2000-exit.
+000710     perform 3000-add-tenant thru 3000-exit.
+000720     perform 9000-finish thru 9000-exit.
+000730     stop run.
+
+000740 1000-initialize.
+000750     display "TENRELADD: add one tenant to relative.dbf".
+000760     accept today-date from date yyyymmdd.
+000770     open extend sample-rel-file.
+000780     if rel-file-status not = "00"
+000790         display "TENRELADD: cannot open relative.dbf, status "
+000800             rel-file-status
+000810         stop run.
+000820     open extend history-file.
+000825     open extend audit-log-file.
+000826     open extend zip-reject-file.
+000830 1000-exit.
+000840     exit.
+
+000850 2000-get-tenant-info.
+000860     display "Tenant name: ".
+000870     accept input-name.
+000871     display "Co-tenant name (blank if none): ".
+000872     accept input-co-tenant.
+000880     display "Address: ".
+000890     accept input-address.
+000900     display "Building number: ".
+000910     accept input-building.
+000920     display "Apartment number: ".
+000930     accept input-aptnum.
+000940     display "City: ".
+000950     accept input-city.
+000960     display "State: ".
+000970     accept input-state.
+000980     display "Zip: ".
+000990     accept input-zip.
+001000     display "Monthly rent: ".
+001010     accept input-rent.
+001020 2000-exit.
+001030     exit.
+
+001040 3000-add-tenant.
+001050     move input-name to name of sample-rel-record.
+001055     move input-co-tenant to co-tenant-name of sample-rel-record.
+001060     move input-address to address of sample-rel-record.
+001070     move input-building to building-id of sample-rel-record.
+001080     move input-aptnum to aptnum of sample-rel-record.
+001090     move input-city to city of sample-rel-record.
+001100     move input-state to state of sample-rel-record.
+001110     move input-zip to zip of sample-rel-record.
+001120     move "O" to occ-status of sample-rel-record.
+001130     move today-date to occ-status-date of sample-rel-record.
+001140     move input-rent to rent-amount of sample-rel-record.
+001150     move zero to amount-paid of sample-rel-record.
+001151     move "Y" to zip-valid-switch.
+001152     if zip-5 of sample-rel-record is not numeric
+001153         or zip-5 of sample-rel-record is equal to zero
+001154         or zip-4 of sample-rel-record is not numeric
+001155         move "N" to zip-valid-switch.
+001156     if not zip-is-valid
+001157         go to 3100-reject-tenant.
+001160     write sample-rel-record.
+001170     if rel-file-status not = "00"
+001180         display "TENRELADD: WRITE error on relative.dbf, status "
+001190             rel-file-status
+001200         stop run.
+001210     move input-building to hist-building of history-record.
+001220     move input-aptnum to hist-aptnum of history-record.
+001230     move today-date to hist-date of history-record.
+001240     move "I" to hist-action of history-record.
+001250     move input-name to hist-name of history-record.
+001260     write history-record.
+001262     accept audit-clock-time from time.
+001263     move "TENRELADD" to audit-program of audit-record.
+001264     move today-date to audit-date of audit-record.
+001265     move audit-clock-time to audit-time of audit-record.
+001266     move input-building to audit-building of audit-record.
+001267     move input-aptnum to audit-aptnum of audit-record.
+001268     move "W" to audit-action of audit-record.
+001269     move spaces to audit-before-name of audit-record.
+001271     move input-name to audit-after-name of audit-record.
+001272     move spaces to audit-before-status of audit-record.
+001273     move "O" to audit-after-status of audit-record.
+001274     write audit-record.
+001275     go to 3000-exit.
+
+001276 3100-reject-tenant.
+001277     add 1 to reject-count.
+001278     move spaces to reject-line.
+001279     string input-building delimited by size
+001280         "-" delimited by size
+001281         input-aptnum delimited by size
+001282         " " delimited by size
+001283         input-name delimited by size
+001284         " BAD ZIP " delimited by size
+001285         input-zip delimited by size
+001286         into reject-line.
+001287     write reject-line.
+001288     display "TENRELADD: bad zip, tenant not added, aptnum "
+001289         input-aptnum.
+001270 3000-exit.
+001280     exit.
+
+001290 9000-finish.
+001300     close sample-rel-file.
+001305     close audit-log-file.
+001310     close history-file.
+001312     close zip-reject-file.
+001315     if zip-is-valid
+001316         display "TENRELADD: tenant added, aptnum " input-aptnum
+001317     else
+001318         display "TENRELADD: rejected for bad zip, aptnum "
+001319             input-aptnum.
+001330 9000-exit.
+001340     exit.
