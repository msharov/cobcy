@@ -0,0 +1,170 @@
+000100*----------------------------------------------------------*
+000110* TENPRORATE.COB
+000120*
+000130* BVT08 and BVT12 demonstrate DIVIDE ... GIVING ROUNDED and
+000140* COMPUTE ... ROUNDED against plain demo variables, with no
+000150* connection to rent.  This program puts that same rounded-
+000160* division technique to work against a real unit's RENT-AMOUNT
+000170* and the day of the month someone moves in or moves out, so
+000180* partial-month rent is calculated the same way every time
+000190* instead of the leasing office eyeballing a fraction of the
+000200* monthly rent by hand.
+000210*----------------------------------------------------------*
+000220* MODIFICATION HISTORY
+000230*   DATE       INIT  DESCRIPTION
+000240*   2026-08-09 JHM   Original program.
+000245*   2026-08-09 JHM   Added a range check on the entered day of
+000246*                    month before computing days occupied -- an
+000247*                    out-of-range day (e.g. 32 in a 30-day
+000248*                    month) drove the move-in subtraction
+000249*                    negative, and storing that into the
+000250*                    unsigned DAYS-OCCUPIED silently kept the
+000251*                    absolute value, which then passed as a
+000252*                    valid day count instead of being rejected.
+000253*----------------------------------------------------------*
+000260 identification division.
+000270 program-id. tenprorate.
+000280 author. J. H. Masters.
+000290 installation. Property Management Systems.
+000300 date-written. 2026-08-09.
+000310 date-compiled. 2026-08-09.
+
+000320 environment division.
+000330 configuration section.
+000340 source-computer. Intel486.
+000350 object-computer. Intel486.
+
+000360 input-output section.
+000370 file-control.
+000380     select sample-idx-file assign to disk
+000390         organization is indexed
+000400         record key is unit-key of sample-idx-record
+000410         access mode is random
+000420         file status is idx-file-status.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 working-storage section.
+000520 01  idx-file-status          picture is X(02).
+000530 01  lookup-building          picture is 9(02).
+000540 01  lookup-aptnum            picture is 9(04).
+000550 01  more-switch              picture is X(01) value "Y".
+000560     88  more-records                 value "Y".
+
+000570 01  move-type-code           picture is X(01).
+000580     88  move-type-is-in              value "I".
+000590     88  move-type-is-out              value "O".
+000600 01  day-of-month             picture is 9(02).
+000610 01  days-in-month            picture is 9(02) value 30.
+000620 01  days-occupied            picture is 9(02) value zero.
+000630 01  daily-rent-rate          picture is S9(05)V9(4).
+000640 01  prorated-rent            picture is S9(07)V9(4).
+000650     copy TENFMT.
+
+000660 procedure division.
+000670 0000-mainline.
+000680     perform 1000-initialize thru 1000-exit.
+000690     perform 2000-prorate-one thru 2000-exit
+000700         until not more-records.
+000710     perform 9000-finish thru 9000-exit.
+000720     stop run.
+
+000730 1000-initialize.
+000740     display "TENPRORATE: partial-month rent proration".
+000750     open input sample-idx-file.
+000760     if idx-file-status not = "00"
+000770         display "TENPRORATE: cannot open indexed.dbf, status "
+000780             idx-file-status
+000790         stop run.
+000800 1000-exit.
+000810     exit.
+
+000820 2000-prorate-one.
+000830     display "Building number (00 to quit): ".
+000840     accept lookup-building.
+000850     if lookup-building = 0
+000860         move "N" to more-switch
+000870     else
+000880         display "Apartment number: "
+000890         accept lookup-aptnum
+000900         perform 2100-lookup-unit thru 2100-exit.
+000910 2000-exit.
+000920     exit.
+
+000930 2100-lookup-unit.
+000940     move lookup-building to building-id of sample-idx-record.
+000950     move lookup-aptnum to aptnum of sample-idx-record.
+000960     read sample-idx-file
+000970         invalid key
+000980             display "TENPRORATE: no unit " lookup-building "-"
+000990                 lookup-aptnum " on indexed.dbf"
+001000         not invalid key
+001010             perform 2200-get-move-info thru 2200-exit
+001020             perform 2300-compute-proration thru 2300-exit.
+001030 2100-exit.
+001040     exit.
+
+001050 2200-get-move-info.
+001060     display "Tenant   : " name of sample-idx-record.
+001070     display "Rent     : " rent-amount of sample-idx-record.
+001080     display "Move in or move out (I/O): ".
+001090     accept move-type-code.
+001100     display "Day of month (01 thru " days-in-month "): ".
+001110     accept day-of-month.
+001120 2200-exit.
+001130     exit.
+
+001140*----------------------------------------------------------*
+001150* A move-in is owed rent from the move-in day through the
+001160* end of the month; a move-out is owed rent from the first
+001170* of the month through the move-out day.  DAILY-RENT-RATE is
+001180* rounded the same way BVT08 rounds a DIVIDE result, and the
+001190* final figure is rounded to the nearest cent by TENFMT.
+001200*----------------------------------------------------------*
+001210 2300-compute-proration.
+001215     if day-of-month = zero or day-of-month > days-in-month
+001216         display "TENPRORATE: day " day-of-month
+001217             " is not in a " days-in-month "-day month"
+001218         go to 2300-exit.
+001220     evaluate true
+001230         when move-type-is-in
+001240             compute days-occupied =
+001250                 days-in-month - day-of-month + 1
+001260         when move-type-is-out
+001270             compute days-occupied = day-of-month
+001280         when other
+001290             display "TENPRORATE: enter I or O, not '"
+001300                 move-type-code "'"
+001310             move zero to days-occupied
+001320     end-evaluate.
+001330     if days-occupied > zero and days-occupied <= days-in-month
+001340         perform 2400-prorate-and-display thru 2400-exit.
+001390 2300-exit.
+001400     exit.
+
+001410 2400-prorate-and-display.
+001420     divide rent-amount of sample-idx-record by days-in-month
+001430         giving daily-rent-rate rounded.
+001440     compute prorated-rent = daily-rent-rate * days-occupied.
+001450     set TENFMT-ROUND to true.
+001460     move "A" to TENFMT-FORMAT-CODE.
+001470     move prorated-rent to TENFMT-RAW-AMOUNT.
+001480     call "TENFMT" using TENFMT-PARMS.
+001490     display "Days occupied: " days-occupied " of "
+001500         days-in-month.
+001510     display "Prorated rent: " TENFMT-EDITED-OUT.
+001520 2400-exit.
+001530     exit.
+
+001540 9000-finish.
+001550     close sample-idx-file.
+001560     display "TENPRORATE: finished".
+001570 9000-exit.
+001580     exit.
