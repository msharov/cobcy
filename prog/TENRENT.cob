@@ -0,0 +1,171 @@
+000100*----------------------------------------------------------*
+000110* TENRENT.COB
+000120*
+000130* Monthly rent-roll report.  Rent amounts have lived in a
+000140* spreadsheet disconnected from the tenant file; now that
+000150* RENT-AMOUNT is on the tenant record itself, this program
+000160* lists every occupied unit with its rent and prints a total
+000170* for each building, so the roll comes straight out of
+000180* indexed.dbf.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000225*   2026-08-09 JHM   Changed STOP RUN to GOBACK so TENMENU can
+000226*                    CALL this program and get control back
+000227*                    instead of the whole menu session ending;
+000228*                    behaves the same as before when this is
+000229*                    run standalone as the outermost program.
+000231*                    Sets RETURN-CODE to 1 on the indexed.dbf
+000232*                    open failure so a caller's success/failure
+000233*                    check means something.
+000234*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tenrent.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-idx-file assign to disk
+000370         organization is indexed
+000380         record key is unit-key of sample-idx-record
+000390         access mode is sequential
+000400         file status is idx-file-status.
+
+000410     select rent-roll-report assign to disk
+000420         organization is line sequential.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 fd  rent-roll-report
+000520     label records are standard
+000530     value of file-id is "rentroll.rpt".
+000540 01  report-line             picture is X(80).
+
+000550 working-storage section.
+000560 01  idx-file-status         picture is X(02).
+000570 01  unit-count              picture is 9(05) value zero.
+000580 01  current-building        picture is 9(02) value zero.
+000590 01  first-record-switch     picture is X(01) value "Y".
+000600     88  first-record                value "Y".
+000610 01  building-total          picture is 9(07)V99 value zero.
+000620 01  grand-total             picture is 9(07)V99 value zero.
+000630     copy TENFMT.
+
+000640 procedure division.
+000650 0000-mainline.
+000660     perform 1000-initialize thru 1000-exit.
+000670     perform 2000-read-roll thru 2000-exit
+000680         until idx-file-status = "10".
+000690     perform 8000-building-break thru 8000-exit.
+000700     perform 9000-finish thru 9000-exit.
+000710     goback.
+
+000720 1000-initialize.
+000730     display "TENRENT: building monthly rent-roll report".
+000740     open input sample-idx-file.
+000750     if idx-file-status not = "00"
+000760         display "TENRENT: cannot open indexed.dbf, status "
+000770             idx-file-status
+000775         move 1 to return-code
+000780         goback.
+000790     open output rent-roll-report.
+000800     move "MONTHLY RENT ROLL" to report-line.
+000810     write report-line.
+000820     string "BLDG APT   NAME                      RENT"
+000830         delimited by size
+000840         into report-line.
+000850     write report-line.
+000860 1000-exit.
+000870     exit.
+
+000880 2000-read-roll.
+000890     read sample-idx-file next record
+000900         at end
+000910             continue
+000920         not at end
+000930             perform 2100-process-tenant thru 2100-exit.
+000940 2000-exit.
+000950     exit.
+
+000960 2100-process-tenant.
+000970     if not first-record
+000980         and building-id of sample-idx-record
+000990             not = current-building
+001000         perform 8000-building-break thru 8000-exit.
+001010     move "N" to first-record-switch.
+001020     move building-id of sample-idx-record to current-building.
+001030     if occ-occupied of sample-idx-record
+001040         perform 2200-print-tenant thru 2200-exit.
+001050 2100-exit.
+001060     exit.
+
+001070 2200-print-tenant.
+001080     add 1 to unit-count.
+001090     add rent-amount of sample-idx-record to building-total.
+001100     add rent-amount of sample-idx-record to grand-total.
+001105     move "A" to TENFMT-FORMAT-CODE.
+001106     move rent-amount of sample-idx-record to TENFMT-RAW-AMOUNT.
+001107     call "TENFMT" using TENFMT-PARMS.
+001120     move spaces to report-line.
+001130     string building-id of sample-idx-record delimited by size
+001140         "-" delimited by size
+001150         aptnum of sample-idx-record delimited by size
+001160         "  " delimited by size
+001170         name of sample-idx-record delimited by size
+001180         " " delimited by size
+001190         TENFMT-EDITED-OUT delimited by size
+001200         into report-line.
+001210     write report-line.
+001220 2200-exit.
+001230     exit.
+
+001240 8000-building-break.
+001250     if building-total is not equal to zero
+001255         move "A" to TENFMT-FORMAT-CODE
+001256         move building-total to TENFMT-RAW-AMOUNT
+001257         call "TENFMT" using TENFMT-PARMS
+001270         move spaces to report-line
+001280         string "  BUILDING " delimited by size
+001290             current-building delimited by size
+001300             " TOTAL: " delimited by size
+001310             TENFMT-EDITED-OUT delimited by size
+001320             into report-line
+001330         write report-line
+001340         move zero to building-total.
+001350 8000-exit.
+001360     exit.
+
+001370 9000-finish.
+001380     move spaces to report-line.
+001390     write report-line.
+001395     move "A" to TENFMT-FORMAT-CODE.
+001396     move grand-total to TENFMT-RAW-AMOUNT.
+001397     call "TENFMT" using TENFMT-PARMS.
+001410     move spaces to report-line.
+001420     string "GRAND TOTAL: " delimited by size
+001430         TENFMT-EDITED-OUT delimited by size
+001440         "  (" delimited by size
+001450         unit-count delimited by size
+001460         " occupied unit(s))" delimited by size
+001470         into report-line.
+001480     write report-line.
+001490     close sample-idx-file rent-roll-report.
+001500     display "TENRENT: " unit-count " occupied unit(s) listed".
+001510 9000-exit.
+001520     exit.
