@@ -0,0 +1,185 @@
+000100*----------------------------------------------------------*
+000110* TENRESEQ.COB
+000120*
+000130* TENVACT marks a vacated unit "V" and leaves it on indexed.dbf
+000140* for TENARCH to purge at year end, but nothing in between ever
+000150* picks the gap back up -- TEST15's write-loop (and now
+000160* TENSTAFF's) only ever hands out the next higher apartment
+000170* number, so numbers creep upward forever as a building fills
+000180* and empties.  This utility scans one building's units on
+000190* indexed.dbf, finds every apartment number below the
+000200* building's current high-water mark that is not currently
+000210* occupied -- vacated-but-not-yet-purged units count as gaps
+000220* the same as units already removed from file -- lists them on
+000230* a reuse-pool report, and writes the lowest one (or, if there
+000240* are no gaps, the next number above the high-water mark) to a
+000250* control file so the next load or move-in picks it up instead
+000260* of just counting upward.
+000270*----------------------------------------------------------*
+000280* MODIFICATION HISTORY
+000290*   DATE       INIT  DESCRIPTION
+000300*   2026-08-09 JHM   Original program.
+000310*   2026-08-09 JHM   TENVACT no longer deletes a vacated unit,
+000320*                    it just marks it "V" for TENARCH to purge
+000330*                    later -- a vacated unit now stays on file
+000340*                    in the gap between vacate and year-end
+000350*                    purge, so only mark an aptnum "used" when
+000360*                    it is actually occupied, not merely
+000370*                    present on file.
+000380*----------------------------------------------------------*
+000300 identification division.
+000310 program-id. tenreseq.
+000320 author. J. H. Masters.
+000330 installation. Property Management Systems.
+000340 date-written. 2026-08-09.
+000350 date-compiled. 2026-08-09.
+
+000360 environment division.
+000370 configuration section.
+000380 source-computer. Intel486.
+000390 object-computer. Intel486.
+
+000400 input-output section.
+000410 file-control.
+000420     select sample-idx-file assign to disk
+000430         organization is indexed
+000440         record key is unit-key of sample-idx-record
+000450         access mode is sequential
+000460         file status is idx-file-status.
+
+000470     select reuse-pool-report assign to disk
+000480         organization is line sequential.
+
+000490     select nextapt-control-file assign to disk
+000500         organization is line sequential.
+
+000510 data division.
+000520 file section.
+000530 fd  sample-idx-file
+000540     label records are standard
+000550     value of file-id is "indexed.dbf".
+000560     copy TENREC
+000570         replacing ==:REC-NAME:==
+000580             by ==sample-idx-record==.
+
+000590 fd  reuse-pool-report
+000600     label records are standard
+000610     value of file-id is "aptreuse.rpt".
+000620 01  report-line               picture is X(80).
+
+000630 fd  nextapt-control-file
+000640     label records are standard
+000650     value of file-id is "nextapt.ctl".
+000660 01  nextapt-control-record.
+000670     05  ctl-building-id       picture is 9(02).
+000680     05  ctl-start-aptnum      picture is 9(04).
+
+000690 working-storage section.
+000700 01  idx-file-status           picture is X(02).
+000710 01  building-wanted           picture is 9(02).
+000720 01  highest-used              picture is 9(04) value zero.
+000730 01  gap-index                 picture is 9(04).
+000740 01  gap-count                 picture is 9(04) value zero.
+000750 01  lowest-gap                picture is 9(04) value zero.
+000760 01  next-aptnum-out           picture is 9(04).
+000770 01  used-table.
+000780     05  used-entry occurs 500 times picture is X(01).
+
+000790 procedure division.
+000800 0000-mainline.
+000810     perform 1000-initialize thru 1000-exit.
+000820     perform 2000-scan-units thru 2000-exit
+000830         until idx-file-status = "10".
+000840     perform 3000-find-gaps thru 3000-exit.
+000850     perform 9000-finish thru 9000-exit.
+000860     stop run.
+
+000870 1000-initialize.
+000880     display "TENRESEQ: apartment-number reuse scan".
+000890     display "Building number to scan: ".
+000900     accept building-wanted.
+000910     move all "N" to used-table.
+000920     open input sample-idx-file.
+000930     if idx-file-status not = "00"
+000940         display "TENRESEQ: cannot open indexed.dbf, status "
+000950             idx-file-status
+000960         stop run.
+000970     open output reuse-pool-report.
+000980     move spaces to report-line.
+000990     string "APARTMENT NUMBER REUSE POOL - BUILDING "
+001000         delimited by size
+001010         building-wanted delimited by size
+001020         into report-line.
+001030     write report-line.
+001040 1000-exit.
+001050     exit.
+
+001060 2000-scan-units.
+001070     read sample-idx-file next record
+001080         at end
+001090             move "10" to idx-file-status
+001100         not at end
+001110             perform 2100-mark-used thru 2100-exit.
+001120 2000-exit.
+001130     exit.
+
+001140 2100-mark-used.
+001150     if building-id of sample-idx-record = building-wanted
+001160         and aptnum of sample-idx-record <= 500
+001170         if aptnum of sample-idx-record > highest-used
+001180             move aptnum of sample-idx-record to highest-used
+001190         end-if
+001200         if occ-occupied of sample-idx-record
+001205             move "Y" to used-entry (aptnum of sample-idx-record)
+001210         end-if
+001215     end-if.
+001216 2100-exit.
+001217     exit.
+
+001218 3000-find-gaps.
+001230     if highest-used = zero
+001240         move spaces to report-line
+001250         move "  NO UNITS ON FILE FOR BUILDING" to report-line
+001260         write report-line
+001270     else
+001280         perform 3100-check-slot thru 3100-exit
+001290             varying gap-index from 1 by 1
+001300             until gap-index > highest-used.
+001310     perform 3200-set-next-aptnum thru 3200-exit.
+001320 3000-exit.
+001330     exit.
+
+001340 3100-check-slot.
+001350     if used-entry (gap-index) not = "Y"
+001360         add 1 to gap-count
+001370         if gap-count = 1
+001380             move gap-index to lowest-gap.
+001390         move spaces to report-line
+001400         string "  APTNUM " delimited by size
+001410             gap-index delimited by size
+001420             " AVAILABLE FOR REUSE" delimited by size
+001430             into report-line
+001440         write report-line.
+001450 3100-exit.
+001460     exit.
+
+001470 3200-set-next-aptnum.
+001480     if gap-count > zero
+001490         move lowest-gap to next-aptnum-out
+001500     else
+001510         compute next-aptnum-out = highest-used + 1.
+001520     open output nextapt-control-file.
+001530     move building-wanted to ctl-building-id.
+001540     move next-aptnum-out to ctl-start-aptnum.
+001550     write nextapt-control-record.
+001560     close nextapt-control-file.
+001570 3200-exit.
+001580     exit.
+
+001590 9000-finish.
+001600     close sample-idx-file.
+001610     close reuse-pool-report.
+001620     display "TENRESEQ: " gap-count " reusable number(s)".
+001630     display "TENRESEQ: next assignment will be " next-aptnum-out.
+001640 9000-exit.
+001650     exit.
