@@ -0,0 +1,121 @@
+000100*----------------------------------------------------------*
+000110* TENCSV.COB
+000120*
+000130* PROG16 can only random-read sample-idx-file one aptnum at a
+000140* time to the screen, so getting tenant data into the office's
+000150* spreadsheet-based reporting tool meant re-keying it by hand.
+000160* This program walks every record on indexed.dbf in building/
+000170* apartment order and writes a comma-delimited flat file the
+000180* reporting tool can load directly.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000230*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tencsv.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-idx-file assign to disk
+000370         organization is indexed
+000380         record key is unit-key of sample-idx-record
+000390         access mode is sequential
+000400         file status is idx-file-status.
+
+000410     select csv-extract-file assign to disk
+000420         organization is line sequential.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 fd  csv-extract-file
+000520     label records are standard
+000530     value of file-id is "tenant.csv".
+000540 01  csv-line                 picture is X(120).
+
+000550 working-storage section.
+000560 01  idx-file-status          picture is X(02).
+000570 01  tenant-count             picture is 9(05) value zero.
+000580 01  csv-rent-amount          picture is ZZZZ9.99.
+000590 01  csv-status-word          picture is X(08).
+
+000600 procedure division.
+000610 0000-mainline.
+000620     perform 1000-initialize thru 1000-exit.
+000630     perform 2000-read-units thru 2000-exit
+000640         until idx-file-status = "10".
+000650     perform 9000-finish thru 9000-exit.
+000660     stop run.
+
+000670 1000-initialize.
+000680     display "TENCSV: extracting indexed.dbf to tenant.csv".
+000690     open input sample-idx-file.
+000700     if idx-file-status not = "00"
+000710         display "TENCSV: cannot open indexed.dbf, status "
+000720             idx-file-status
+000730         stop run.
+000740     open output csv-extract-file.
+000750     move "NAME,CO-TENANT,ADDRESS,APTNUM,CITY,ZIP,RENT,STATUS"
+000751         to csv-line.
+000760     write csv-line.
+000770 1000-exit.
+000780     exit.
+
+000790 2000-read-units.
+000800     read sample-idx-file next record
+000810         at end
+000820             continue
+000830         not at end
+000840             perform 2100-write-csv-line thru 2100-exit.
+000850 2000-exit.
+000860     exit.
+
+000870 2100-write-csv-line.
+000880     add 1 to tenant-count.
+000890     move rent-amount of sample-idx-record to csv-rent-amount.
+000900     if occ-occupied of sample-idx-record
+000910         move "OCCUPIED" to csv-status-word
+000920     else
+000930         move "VACANT" to csv-status-word.
+000940     move spaces to csv-line.
+000950     string name of sample-idx-record delimited by size
+000955         "," delimited by size
+000956         co-tenant-name of sample-idx-record delimited by size
+000960         "," delimited by size
+000970         address of sample-idx-record delimited by size
+000980         "," delimited by size
+000990         aptnum of sample-idx-record delimited by size
+001000         "," delimited by size
+001010         city of sample-idx-record delimited by size
+001020         "," delimited by size
+001030         zip-5 of sample-idx-record delimited by size
+001040         "," delimited by size
+001050         csv-rent-amount delimited by size
+001060         "," delimited by size
+001070         csv-status-word delimited by size
+001080         into csv-line.
+001090     write csv-line.
+001100 2100-exit.
+001110     exit.
+
+001120 9000-finish.
+001130     close sample-idx-file csv-extract-file.
+001140     display "TENCSV: " tenant-count " tenant(s) extracted".
+001150 9000-exit.
+001160     exit.
