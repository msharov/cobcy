@@ -0,0 +1,306 @@
+000100*----------------------------------------------------------*
+000110* TENRECON.COB
+000120*
+000130* Nightly reconciliation between the two tenant files.
+000140* relative.dbf (loaded by TEST13) and indexed.dbf (loaded by
+000150* TEST15) are supposed to describe the same population of
+000160* apartments, keyed by APTNUM, but nothing has ever compared
+000170* them.  This job reads both files and reports:
+000180*   - an apartment present in one file but not the other
+000190*   - an apartment present in both whose NAME, ADDRESS, CITY
+000200*     or ZIP disagree
+000210*
+000220*----------------------------------------------------------*
+000230* MODIFICATION HISTORY
+000240*   DATE       INIT  DESCRIPTION
+000250*   2026-08-09 JHM   Original program.
+000255*   2026-08-09 JHM   Changed STOP RUN to GOBACK so the nightly
+000256*                    batch driver's CALL "TENRECON" returns
+000257*                    control instead of ending the whole driver
+000258*                    run; behaves the same as before when this
+000259*                    is run standalone as the outermost program.
+000261*                    Sets RETURN-CODE to 1 on the two file-open
+000262*                    failure paths so the driver's success/
+000263*                    failure check actually means something.
+000264*                    Bounded REL-TABLE-ENTRY with an OCCURS ...
+000265*                    DEPENDING ON REL-TABLE-COUNT so the table
+000266*                    SEARCH only scans loaded entries -- an
+000267*                    unpopulated slot used to default to
+000268*                    building/aptnum zero, which could spuriously
+000269*                    match a real record with a building number
+000270*                    of zero.
+000272*   2026-08-09 JHM   START against an empty indexed.dbf fails with
+000273*                    INVALID KEY and leaves IDX-FILE-STATUS at
+000274*                    "46", which never satisfies the following
+000275*                    PERFORM UNTIL IDX-FILE-STATUS = "10" -- the
+000276*                    READ NEXT that follows also returns "46"
+000277*                    forever, so the loop never terminated on an
+000278*                    empty file.  The INVALID KEY branch now moves
+000279*                    "10" to IDX-FILE-STATUS itself, same as a
+000280*                    normal end-of-file.
+000281*----------------------------------------------------------*
+000270 identification division.
+000280 program-id. tenrecon.
+000290 author. J. H. Masters.
+000300 installation. Property Management Systems.
+000310 date-written. 2026-08-09.
+000320 date-compiled. 2026-08-09.
+
+000330 environment division.
+000340 configuration section.
+000350 source-computer. Intel486.
+000360 object-computer. Intel486.
+
+000370 input-output section.
+000380 file-control.
+000390     select sample-rel-file assign to disk
+000400         organization is relative
+000410         access mode is sequential
+000420         file status is rel-file-status.
+
+000430     select sample-idx-file assign to disk
+000440         organization is indexed
+000450         record key is unit-key of sample-idx-record
+000460         access mode is dynamic
+000470         file status is idx-file-status.
+
+000480     select recon-report assign to disk
+000490         organization is line sequential.
+
+000500 data division.
+000510 file section.
+000520 fd  sample-rel-file
+000530     label records are standard
+000540     value of file-id is "relative.dbf".
+000550     copy TENREC
+000551         replacing ==:REC-NAME:==
+000552             by ==sample-rel-record==.
+
+000560 fd  sample-idx-file
+000570     label records are standard
+000580     value of file-id is "indexed.dbf".
+000590     copy TENREC
+000591         replacing ==:REC-NAME:==
+000592             by ==sample-idx-record==.
+
+000600 fd  recon-report
+000610     label records are standard
+000620     value of file-id is "reconcil.rpt".
+000630 01  report-line                 picture is X(80).
+
+000640 working-storage section.
+000650 01  rel-file-status             picture is X(02).
+000660 01  idx-file-status             picture is X(02).
+
+000670 01  switches.
+000680     05  rel-eof-switch          picture is X(01) value "N".
+000690         88  rel-eof                     value "Y".
+
+000700 01  rel-table-area.
+000710     05  rel-table-count         picture is 9(04) value zero.
+000720     05  rel-table-entry occurs 1 to 500 times
+000725             depending on rel-table-count
+000730             indexed by rel-table-index.
+000740         10  rt-building         picture is 9(02).
+000741         10  rt-aptnum           picture is 9(04).
+000750         10  rt-name             picture is X(25).
+000755         10  rt-co-tenant        picture is X(25).
+000760         10  rt-address          picture is X(25).
+000770         10  rt-city             picture is X(15).
+000780         10  rt-zip              picture is 99999B9999.
+000790         10  rt-matched          picture is X(01) value "N".
+000800             88  rt-was-matched          value "Y".
+
+000810 01  counters.
+000820     05  mismatch-count          picture is 9(05) value zero.
+000830     05  rel-only-count          picture is 9(05) value zero.
+000840     05  idx-only-count          picture is 9(05) value zero.
+
+000850*----------------------------------------------------------*
+000860* PROCEDURE DIVISION
+000870*----------------------------------------------------------*
+000880 procedure division.
+000890 0000-mainline.
+000900     perform 1000-initialize thru 1000-exit.
+000910     perform 2000-load-relative thru 2000-exit.
+000920     perform 3000-compare-indexed thru 3000-exit.
+000930     perform 4000-report-relative-only thru 4000-exit.
+000940     perform 9000-finish thru 9000-exit.
+000950     goback.
+
+000960 1000-initialize.
+000970     display "TENRECON: reconciling indexed.dbf and relative.dbf".
+000980     open input sample-rel-file.
+000990     if rel-file-status not = "00"
+001000         display "TENRECON: cannot open relative.dbf, status "
+001010             rel-file-status
+001015         move 1 to return-code
+001020         goback.
+001030     open input sample-idx-file.
+001040     if idx-file-status not = "00"
+001050         display "TENRECON: cannot open indexed.dbf, status "
+001060             idx-file-status
+001065         move 1 to return-code
+001070         goback.
+001080     open output recon-report.
+001090     move "TENANT FILE RECONCILIATION REPORT" to report-line.
+001100     write report-line.
+001110     move spaces to report-line.
+001120     write report-line.
+001130 1000-exit.
+001140     exit.
+
+001150*----------------------------------------------------------*
+001160* Load every relative.dbf record into a search table keyed
+001170* by aptnum, so it can be checked off against indexed.dbf.
+001180*----------------------------------------------------------*
+001190 2000-load-relative.
+001200     perform 2100-read-relative thru 2100-exit
+001210         until rel-eof.
+001220 2000-exit.
+001230     exit.
+
+001240 2100-read-relative.
+001250     read sample-rel-file
+001260         at end
+001270             move "Y" to rel-eof-switch
+001280         not at end
+001290             perform 2200-add-to-table thru 2200-exit.
+001300 2100-exit.
+001310     exit.
+
+001320 2200-add-to-table.
+001330     add 1 to rel-table-count.
+001340     if rel-table-count > 500
+001350         display "TENRECON: relative.dbf table overflow, "
+001360             "stopping at apartment "
+001370             aptnum of sample-rel-record
+001380         move "Y" to rel-eof-switch
+001390         subtract 1 from rel-table-count
+001400     else
+001405         move building-id of sample-rel-record
+001406             to rt-building (rel-table-count)
+001410         move aptnum  of sample-rel-record
+001420             to rt-aptnum  (rel-table-count)
+001430         move name    of sample-rel-record
+001440             to rt-name    (rel-table-count)
+001443         move co-tenant-name of sample-rel-record
+001444             to rt-co-tenant (rel-table-count)
+001450         move address of sample-rel-record
+001460             to rt-address (rel-table-count)
+001470         move city    of sample-rel-record
+001480             to rt-city    (rel-table-count)
+001490         move zip     of sample-rel-record
+001500             to rt-zip     (rel-table-count).
+001510 2200-exit.
+001520     exit.
+
+001530*----------------------------------------------------------*
+001540* Walk indexed.dbf sequentially; for each record, look it
+001550* up in the relative-file table by aptnum and compare.
+001560*----------------------------------------------------------*
+001570 3000-compare-indexed.
+001580     move low-values to unit-key of sample-idx-record.
+001590     start sample-idx-file key is not less than
+001600             unit-key of sample-idx-record
+001610         invalid key
+001620             display "TENRECON: indexed.dbf is empty"
+001625             move "10" to idx-file-status.
+001630     perform 3100-read-indexed thru 3100-exit
+001640         until idx-file-status = "10".
+001650 3000-exit.
+001660     exit.
+
+001670 3100-read-indexed.
+001680     read sample-idx-file next record
+001690         at end
+001700             continue
+001710         not at end
+001720             perform 3200-find-in-table thru 3200-exit.
+001730 3100-exit.
+001740     exit.
+
+001750 3200-find-in-table.
+001760     set rel-table-index to 1.
+001770     search rel-table-entry
+001780         at end
+001790             add 1 to idx-only-count
+001800             move spaces to report-line
+001810             string "INDEXED ONLY - BLDG " delimited by size
+001811                 building-id of sample-idx-record
+001812                     delimited by size
+001813                 " APTNUM " delimited by size
+001820                 aptnum of sample-idx-record delimited by size
+001830                 " not found in relative.dbf"
+001840                     delimited by size
+001850                 into report-line
+001860             write report-line
+001870         when rt-building (rel-table-index)
+001871                 = building-id of sample-idx-record
+001872             and rt-aptnum (rel-table-index)
+001873                 = aptnum of sample-idx-record
+001880             perform 3300-compare-fields thru 3300-exit.
+001890 3200-exit.
+001900     exit.
+
+001910 3300-compare-fields.
+001920     set rt-was-matched (rel-table-index) to true.
+001930     if rt-name    (rel-table-index)
+001931             not = name of sample-idx-record
+001932     or rt-co-tenant (rel-table-index)
+001933             not = co-tenant-name of sample-idx-record
+001934     or rt-address (rel-table-index)
+001933             not = address of sample-idx-record
+001934     or rt-city    (rel-table-index)
+001935             not = city of sample-idx-record
+001936     or rt-zip     (rel-table-index)
+001937             not = zip of sample-idx-record
+001970         add 1 to mismatch-count
+001980         move spaces to report-line
+001990         string "MISMATCH    - APTNUM " delimited by size
+002000             aptnum of sample-idx-record delimited by size
+002010             " disagrees between indexed.dbf and relative.dbf"
+002020                 delimited by size
+002030             into report-line
+002040         write report-line.
+002050 3300-exit.
+002060     exit.
+
+002070*----------------------------------------------------------*
+002080* Anything left unmatched in the relative-file table never
+002090* showed up while walking indexed.dbf.
+002100*----------------------------------------------------------*
+002110 4000-report-relative-only.
+002120     perform varying rel-table-index from 1 by 1
+002130             until rel-table-index > rel-table-count
+002140         if not rt-was-matched (rel-table-index)
+002150             add 1 to rel-only-count
+002160             move spaces to report-line
+002170             string "RELATIVE ONLY - APTNUM " delimited by size
+002180                 rt-aptnum (rel-table-index) delimited by size
+002190                 " not found in indexed.dbf" delimited by size
+002200                 into report-line
+002210             write report-line
+002220         end-if
+002230     end-perform.
+002240 4000-exit.
+002250     exit.
+
+002260 9000-finish.
+002270     move spaces to report-line.
+002280     write report-line.
+002290     move spaces to report-line.
+002300     string "TOTALS - mismatches: " delimited by size
+002310         mismatch-count delimited by size
+002320         "  relative-only: " delimited by size
+002330         rel-only-count delimited by size
+002340         "  indexed-only: " delimited by size
+002350         idx-only-count delimited by size
+002360         into report-line.
+002370     write report-line.
+002380     close sample-rel-file sample-idx-file recon-report.
+002390     display "TENRECON: " mismatch-count " mismatch(es), "
+002400         rel-only-count " relative-only, "
+002410         idx-only-count " indexed-only".
+002420 9000-exit.
+002430     exit.
