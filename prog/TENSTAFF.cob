@@ -0,0 +1,247 @@
+000100*----------------------------------------------------------*
+000110* TENSTAFF.COB
+000120*
+000130* BVT05's card-in-record (card-name, a split social security
+000140* number, filler) is a personnel card layout that has never
+000150* been connected to the tenant system, so staff names already
+000160* sitting on those cards get retyped by hand whenever a staff
+000170* member is assigned a housing unit.  This program reads that
+000180* same card layout from card-reader, validates the SSN the
+000190* same way BVT05 does, and appends one occupied sample-idx-
+000200* record per good card to indexed.dbf, auto-assigning building
+000210* and apartment numbers from a control record instead of
+000220* retyping anything off the card.
+000230*----------------------------------------------------------*
+000240* MODIFICATION HISTORY
+000250*   DATE       INIT  DESCRIPTION
+000260*   2026-08-09 JHM   Original program.
+000265*   2026-08-09 JHM   control-file now names nextapt.ctl
+000266*                    explicitly, the same reuse-pool control
+000267*                    file TENRESEQ writes, so the building and
+000268*                    starting apartment number this program
+000269*                    auto-assigns actually come from TENRESEQ's
+000270*                    gap-filling pool instead of a disconnected,
+000271*                    never-written control file of its own.
+000272*                    Also moved end-of-card-file detection off
+000273*                    idx-file-status (the indexed file's own
+000274*                    FILE STATUS field) and onto a dedicated
+000275*                    switch, so a real indexed.dbf write failure
+000276*                    can no longer be confused with end of the
+000277*                    card deck.
+000278*----------------------------------------------------------*
+000280 identification division.
+000290 program-id. tenstaff.
+000300 author. J. H. Masters.
+000310 installation. Property Management Systems.
+000320 date-written. 2026-08-09.
+000330 date-compiled. 2026-08-09.
+
+000340 environment division.
+000350 configuration section.
+000360 source-computer. Intel486.
+000370 object-computer. Intel486.
+
+000380 input-output section.
+000390 file-control.
+000400     select control-file assign to disk
+000410         organization is line sequential.
+
+000420     select personnel-card assign to card-reader.
+
+000430     select load-reject-file assign to disk
+000440         organization is line sequential.
+
+000450     select history-file assign to disk
+000460         organization is line sequential.
+
+000465     select audit-log-file assign to disk
+000466         organization is line sequential.
+
+000470     select sample-idx-file assign to disk
+000480         organization is indexed
+000490         record key is unit-key of sample-idx-record
+000500         access mode is random
+000510         file status is idx-file-status.
+
+000520 data division.
+000530 file section.
+000540 fd  control-file
+000545     label records are standard
+000546     value of file-id is "nextapt.ctl".
+000550 01  control-record.
+000560     05  ctl-building-id      picture is 9(02).
+000570     05  ctl-start-aptnum     picture is 9(04).
+
+000580 fd  personnel-card label record is omitted.
+000590 01  personnel-card-record.
+000600     05  card-name                        picture is X(35).
+000610     05  card-social-security-number.
+000620         10  digits-one-to-three          picture is X(3).
+000630         10  digits-four-and-five          picture is X(2).
+000640         10  digits-six-to-nine            picture is X(4).
+000650     05  filler                           picture is X(36).
+
+000660 fd  load-reject-file
+000670     label records are standard
+000680     value of file-id is "tenstaff.rej".
+000690 01  reject-line                picture is X(80).
+
+000700 fd  history-file
+000710     label records are standard
+000720     value of file-id is "tenhist.dat".
+000730     copy TENHIST
+000740         replacing ==:REC-NAME:==
+000750             by ==history-record==.
+
+000755 fd  audit-log-file
+000756     label records are standard
+000757     value of file-id is "tenaudit.dat".
+000758     copy TENAUDIT
+000759         replacing ==:REC-NAME:==
+000760             by ==audit-record==.
+
+000761 fd  sample-idx-file
+000770     label records are standard
+000780     value of file-id is "indexed.dbf".
+000790     copy TENREC
+000800         replacing ==:REC-NAME:==
+000810             by ==sample-idx-record==.
+
+000820 working-storage section.
+000830 01  idx-file-status          picture is X(02).
+000840 01  next-aptnum              picture is 9(04).
+000850 01  today-date               picture is 9(08).
+000860 01  staff-count              picture is 9(05) value zero.
+000870 01  reject-count             picture is 9(05) value zero.
+000880 01  ssn-valid-switch         picture is X(01).
+000890     88  ssn-is-valid                 value "Y".
+000900 01  reject-reason            picture is X(40).
+000905 01  audit-clock-time          picture is 9(08).
+000906 01  card-eof-switch          picture is X(01) value "N".
+000907     88  card-file-at-end             value "Y".
+
+000910 procedure division.
+000920 0000-mainline.
+000930     perform 1000-initialize thru 1000-exit.
+000940     perform 2000-read-cards thru 2000-exit
+000950         until card-file-at-end.
+000960     perform 9000-finish thru 9000-exit.
+000970     stop run.
+
+000980 1000-initialize.
+000990     display "TENSTAFF: loading personnel cards into indexed.dbf".
+001000     accept today-date from date yyyymmdd.
+001010     open input control-file.
+001020     read control-file
+001030         at end
+001040             display "TENSTAFF: no building record in control"
+001050             stop run.
+001060     move ctl-start-aptnum to next-aptnum.
+001070     close control-file.
+001080     open input personnel-card.
+001090     open output load-reject-file.
+001100     open extend history-file.
+001105     open extend audit-log-file.
+001110     open extend sample-idx-file.
+001120     if idx-file-status not = "00"
+001130         display "TENSTAFF: cannot open indexed.dbf, status "
+001140             idx-file-status
+001150         stop run.
+001160     move "00" to idx-file-status.
+001170 1000-exit.
+001180     exit.
+
+001190 2000-read-cards.
+001200     read personnel-card record
+001210         at end
+001220             move "Y" to card-eof-switch
+001230         not at end
+001240             perform 2100-validate-card thru 2100-exit.
+001250 2000-exit.
+001260     exit.
+
+001270 2100-validate-card.
+001280     move "Y" to ssn-valid-switch.
+001290     move spaces to reject-reason.
+001300     if digits-one-to-three is equal to "000"
+001310         or digits-one-to-three is equal to "666"
+001320         or digits-one-to-three is greater than or equal to "900"
+001330         move "N" to ssn-valid-switch
+001340         move "invalid area number" to reject-reason
+001350     else if digits-four-and-five is equal to "00"
+001360         move "N" to ssn-valid-switch
+001370         move "all-zero group number" to reject-reason
+001380     else if digits-six-to-nine is equal to "0000"
+001390         move "N" to ssn-valid-switch
+001400         move "all-zero serial number" to reject-reason.
+001410     if ssn-is-valid
+001420         perform 2200-load-staff-unit thru 2200-exit
+001430     else
+001440         add 1 to reject-count
+001450         move spaces to reject-line
+001460         string card-name delimited by size
+001470             "  " delimited by size
+001480             reject-reason delimited by size
+001490             into reject-line
+001500         write reject-line.
+001510 2100-exit.
+001520     exit.
+
+001530 2200-load-staff-unit.
+001540     move ctl-building-id to building-id of sample-idx-record.
+001550     move next-aptnum to aptnum of sample-idx-record.
+001560     move card-name to name of sample-idx-record.
+001565     move spaces to co-tenant-name of sample-idx-record.
+001570     move "STAFF HOUSING" to address of sample-idx-record.
+001580     move "STAFF HOUSING" to city of sample-idx-record.
+001590     move spaces to state of sample-idx-record.
+001600     move zero to zip of sample-idx-record.
+001610     move "O" to occ-status of sample-idx-record.
+001620     move today-date to occ-status-date of sample-idx-record.
+001630     move zero to rent-amount of sample-idx-record.
+001640     move zero to amount-paid of sample-idx-record.
+001650     write sample-idx-record
+001651         invalid key
+001652             display "TENSTAFF: WRITE failed, status "
+001653                 idx-file-status
+001654             display "  bldg " building-id of sample-idx-record
+001655                 " apt " aptnum of sample-idx-record
+001656             add 1 to reject-count
+001657         not invalid key
+001658             add 1 to staff-count
+001659             add 1 to next-aptnum
+001660             move building-id of sample-idx-record
+001661                 to hist-building of history-record
+001662             move aptnum of sample-idx-record
+001663                 to hist-aptnum of history-record
+001664             move today-date to hist-date of history-record
+001665             move "I" to hist-action of history-record
+001666             move card-name to hist-name of history-record
+001667             write history-record
+001668             accept audit-clock-time from time
+001669             move "TENSTAFF" to audit-program of audit-record
+001670             move today-date to audit-date of audit-record
+001671             move audit-clock-time to audit-time of audit-record
+001672             move building-id of sample-idx-record
+001673                 to audit-building of audit-record
+001674             move aptnum of sample-idx-record
+001675                 to audit-aptnum of audit-record
+001676             move "W" to audit-action of audit-record
+001677             move spaces to audit-before-name of audit-record
+001678             move card-name to audit-after-name of audit-record
+001679             move spaces to audit-before-status of audit-record
+001680             move "O" to audit-after-status of audit-record
+001681             write audit-record.
+001740 2200-exit.
+001750     exit.
+
+001760 9000-finish.
+001780     close personnel-card.
+001790     close load-reject-file.
+001800     close history-file.
+001805     close audit-log-file.
+001810     close sample-idx-file.
+001820     display "TENSTAFF: " staff-count " staff unit(s) loaded, "
+001830         reject-count " rejected".
+001840 9000-exit.
+001850     exit.
