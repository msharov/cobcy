@@ -0,0 +1,167 @@
+000100*----------------------------------------------------------*
+000110* TENLATE.COB
+000120*
+000130* Nightly late-fee and balance-due calculation.  The tenant
+000140* record now carries RENT-AMOUNT and AMOUNT-PAID but nothing
+000150* ever compared them; collections has been doing this by
+000160* hand every month.  This program walks every occupied unit
+000170* on indexed.dbf, computes the balance due, applies a flat
+000180* late fee once the grace period has passed, and prints a
+000190* balance-due listing.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 JHM   Original program.
+000232*   2026-08-09 JHM   Dropped the local EDITED-AMOUNT picture and
+000233*                    routed BALANCE/TOTAL BALANCE DUE through the
+000234*                    shared TENFMT subprogram instead, matching
+000235*                    TENRENT/TENSTMT/TENPRORATE -- every balance
+000236*                    printed here is already floored at zero
+000237*                    before printing, so there's no CR case
+000238*                    TENFMT can't represent.
+000240*----------------------------------------------------------*
+000250 identification division.
+000260 program-id. tenlate.
+000270 author. J. H. Masters.
+000280 installation. Property Management Systems.
+000290 date-written. 2026-08-09.
+000300 date-compiled. 2026-08-09.
+
+000310 environment division.
+000320 configuration section.
+000330 source-computer. Intel486.
+000340 object-computer. Intel486.
+
+000350 input-output section.
+000360 file-control.
+000370     select sample-idx-file assign to disk
+000380         organization is indexed
+000390         record key is unit-key of sample-idx-record
+000400         access mode is sequential
+000410         file status is idx-file-status.
+
+000420     select balance-due-report assign to disk
+000430         organization is line sequential.
+
+000440 data division.
+000450 file section.
+000460 fd  sample-idx-file
+000470     label records are standard
+000480     value of file-id is "indexed.dbf".
+000490     copy TENREC
+000500         replacing ==:REC-NAME:==
+000510             by ==sample-idx-record==.
+
+000520 fd  balance-due-report
+000530     label records are standard
+000540     value of file-id is "balance.rpt".
+000550 01  report-line             picture is X(80).
+
+000560 working-storage section.
+000570 01  idx-file-status         picture is X(02).
+000580 01  unit-count              picture is 9(05) value zero.
+000590 01  past-due-count          picture is 9(05) value zero.
+000600 01  run-date                picture is 9(08).
+000610 01  run-date-breakdown redefines run-date.
+000620     05  run-date-yyyymm     picture is 9(06).
+000630     05  run-date-day        picture is 9(02).
+000640 01  past-grace-switch       picture is X(01) value "N".
+000650     88  past-grace-period           value "Y".
+
+000660 01  grace-period-days       picture is 9(02) value 5.
+000670 01  late-fee-amount         picture is 9(03)V99 value 25.00.
+
+000680 01  balance-due             picture is S9(06)V99.
+000700 01  grand-total-due         picture is 9(07)V99 value zero.
+000705     copy TENFMT.
+
+000710 procedure division.
+000720 0000-mainline.
+000730     perform 1000-initialize thru 1000-exit.
+000740     perform 2000-read-units thru 2000-exit
+000750         until idx-file-status = "10".
+000760     perform 9000-finish thru 9000-exit.
+000770     stop run.
+
+000780 1000-initialize.
+000790     display "TENLATE: computing late fees and balances due".
+000800     accept run-date from date yyyymmdd.
+000810     if run-date-day is greater than grace-period-days
+000820         move "Y" to past-grace-switch.
+000830     open input sample-idx-file.
+000840     if idx-file-status not = "00"
+000850         display "TENLATE: cannot open indexed.dbf, status "
+000860             idx-file-status
+000870         stop run.
+000880     open output balance-due-report.
+000890     move "BALANCE DUE LISTING" to report-line.
+000900     write report-line.
+000910     string "BLDG APT   NAME                      BALANCE"
+000920         delimited by size
+000930         into report-line.
+000940     write report-line.
+000950 1000-exit.
+000960     exit.
+
+000970 2000-read-units.
+000980     read sample-idx-file next record
+000990         at end
+001000             continue
+001010         not at end
+001020             perform 2100-evaluate-unit thru 2100-exit.
+002000 2000-exit.
+002010     exit.
+
+002020 2100-evaluate-unit.
+002030     if occ-occupied of sample-idx-record
+002040         add 1 to unit-count
+002050         compute balance-due =
+002060             rent-amount of sample-idx-record
+002070                 - amount-paid of sample-idx-record
+002080         if balance-due is greater than zero
+002090             and past-grace-period
+002100                 add late-fee-amount to balance-due
+002110         if balance-due is greater than zero
+002120             perform 2200-print-balance thru 2200-exit.
+002130 2100-exit.
+002140     exit.
+
+002150 2200-print-balance.
+002160     add 1 to past-due-count.
+002170     add balance-due to grand-total-due.
+002175     move "A" to TENFMT-FORMAT-CODE.
+002176     move balance-due to TENFMT-RAW-AMOUNT.
+002177     call "TENFMT" using TENFMT-PARMS.
+002190     move spaces to report-line.
+002200     string building-id of sample-idx-record delimited by size
+002210         "-" delimited by size
+002220         aptnum of sample-idx-record delimited by size
+002230         "  " delimited by size
+002240         name of sample-idx-record delimited by size
+002250         " " delimited by size
+002260         TENFMT-EDITED-OUT delimited by size
+002270         into report-line.
+002280     write report-line.
+002290 2200-exit.
+002300     exit.
+
+002310 9000-finish.
+002320     move spaces to report-line.
+002330     write report-line.
+002335     move "A" to TENFMT-FORMAT-CODE.
+002336     move grand-total-due to TENFMT-RAW-AMOUNT.
+002337     call "TENFMT" using TENFMT-PARMS.
+002350     move spaces to report-line.
+002360     string "TOTAL BALANCE DUE: " delimited by size
+002370         TENFMT-EDITED-OUT delimited by size
+002380         "  (" delimited by size
+002390         past-due-count delimited by size
+002400         " of " delimited by size
+002410         unit-count delimited by size
+002420         " occupied unit(s))" delimited by size
+002430         into report-line.
+002440     write report-line.
+002450     close sample-idx-file balance-due-report.
+002460     display "TENLATE: " past-due-count " unit(s) past due".
+002470 9000-exit.
+002480     exit.
