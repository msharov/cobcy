@@ -0,0 +1,168 @@
+000100*----------------------------------------------------------*
+000110* TENVACT.COB
+000120*
+000130* Vacate transaction for indexed.dbf.  PROG16 can only
+000140* random-read an existing key; there was no way to take a
+000150* unit off the active roster once TEST15 wrote it.  This
+000160* program confirms the unit exists with a random READ and
+000170* marks it vacant, so moving a tenant out does not mean
+000180* rebuilding the whole file.  The record itself is left on
+000190* indexed.dbf for TENARCH to archive and purge at year end,
+000200* rather than being removed the moment the unit is vacated.
+000210*----------------------------------------------------------*
+000220* MODIFICATION HISTORY
+000230*   DATE       INIT  DESCRIPTION
+000240*   2026-08-09 JHM   Original program.
+000250*   2026-08-09 JHM   Changed vacate from an immediate DELETE to
+000260*                    a REWRITE that marks the unit vacant, so
+000270*                    TENARCH has a vacated-but-present record to
+000280*                    find and archive before the year-end purge.
+000290*----------------------------------------------------------*
+000230 identification division.
+000240 program-id. tenvact.
+000250 author. J. H. Masters.
+000260 installation. Property Management Systems.
+000270 date-written. 2026-08-09.
+000280 date-compiled. 2026-08-09.
+
+000290 environment division.
+000300 configuration section.
+000310 source-computer. Intel486.
+000320 object-computer. Intel486.
+
+000330 input-output section.
+000340 file-control.
+000350     select sample-idx-file assign to disk
+000360         organization is indexed
+000370         record key is unit-key of sample-idx-record
+000380         access mode is random
+000390         file status is idx-file-status.
+
+000391     select history-file assign to disk
+000392         organization is line sequential.
+
+000393     select audit-log-file assign to disk
+000394         organization is line sequential.
+
+000400 data division.
+000410 file section.
+000420 fd  sample-idx-file
+000430     label records are standard
+000440     value of file-id is "indexed.dbf".
+000450     copy TENREC
+000460         replacing ==:REC-NAME:==
+000470             by ==sample-idx-record==.
+
+000471 fd  history-file
+000472     label records are standard
+000473     value of file-id is "tenhist.dat".
+000474     copy TENHIST
+000475         replacing ==:REC-NAME:==
+000476             by ==history-record==.
+
+000477 fd  audit-log-file
+000478     label records are standard
+000479     value of file-id is "tenaudit.dat".
+000480     copy TENAUDIT
+000481         replacing ==:REC-NAME:==
+000482             by ==audit-record==.
+
+000483 working-storage section.
+000490 01  idx-file-status         picture is X(02).
+000500 01  more-switch             picture is X(01) value "Y".
+000510     88  more-records                value "Y".
+000511 01  today-date              picture is 9(08).
+000512 01  audit-clock-time        picture is 9(08).
+000513 01  before-name             picture is X(25).
+000514 01  before-status           picture is X(01).
+
+000520 procedure division.
+000530 0000-mainline.
+000540     perform 1000-initialize thru 1000-exit.
+000550     perform 2000-vacate-one thru 2000-exit
+000560         until not more-records.
+000570     perform 9000-finish thru 9000-exit.
+000580     stop run.
+
+000590 1000-initialize.
+000600     display "TENVACT: vacate transaction - remove a unit".
+000610     open i-o sample-idx-file.
+000620     if idx-file-status not = "00"
+000630         display "TENVACT: cannot open indexed.dbf, status "
+000640             idx-file-status
+000650         stop run.
+000651     open extend history-file.
+000652     accept today-date from date yyyymmdd.
+000653     open extend audit-log-file.
+000660 1000-exit.
+000670     exit.
+
+000680 2000-vacate-one.
+000690     display "Apartment number to vacate (0000 to quit): ".
+000700     accept aptnum.
+000710     if aptnum = 0
+000720         move "N" to more-switch
+000730     else
+000740         display "Building number: "
+000741         accept building-id
+000750         perform 2100-confirm-and-vacate thru 2100-exit.
+000760 2000-exit.
+000770     exit.
+
+000780 2100-confirm-and-vacate.
+000790     read sample-idx-file
+000800         invalid key
+000810             display "TENVACT: no unit " building-id "-" aptnum
+000820                 " on indexed.dbf".
+000830     if idx-file-status = "00"
+000840         display "TENVACT: vacating " building-id "-" aptnum
+000850             " - " name " - " address
+000851         move name to before-name
+000852         move occ-status to before-status
+000855         move "V" to occ-status of sample-idx-record
+000856         move today-date to occ-status-date of sample-idx-record
+000860         rewrite sample-idx-record
+000870             invalid key
+000880                 display "TENVACT: vacate failed, status "
+000890                     idx-file-status
+000900             not invalid key
+000910                 display "TENVACT: apartment " building-id "-"
+000911                     aptnum " vacated"
+000912                 perform 2300-record-history thru 2300-exit
+000913                 perform 2400-record-audit thru 2400-exit.
+000930 2100-exit.
+000940     exit.
+
+000950 2300-record-history.
+000960     move building-id to hist-building of history-record.
+000970     move aptnum to hist-aptnum of history-record.
+000980     move today-date to hist-date of history-record.
+000990     move "O" to hist-action of history-record.
+001000     move name to hist-name of history-record.
+001010     write history-record.
+001020 2300-exit.
+001030     exit.
+
+001031 2400-record-audit.
+001032     accept audit-clock-time from time.
+001033     move "TENVACT" to audit-program of audit-record.
+001034     move today-date to audit-date of audit-record.
+001035     move audit-clock-time to audit-time of audit-record.
+001036     move building-id to audit-building of audit-record.
+001037     move aptnum to audit-aptnum of audit-record.
+001038     move "R" to audit-action of audit-record.
+001039     move before-name to audit-before-name of audit-record.
+001040     move name to audit-after-name of audit-record.
+001041     move before-status to audit-before-status of audit-record.
+001042     move occ-status to audit-after-status of audit-record.
+001043     write audit-record.
+001044 2400-exit.
+001045     exit.
+
+001050 9000-finish.
+001055     close audit-log-file.
+001060     close sample-idx-file.
+001061     close history-file.
+001070     display "TENVACT: finished".
+001080 9000-exit.
+001090     exit.
