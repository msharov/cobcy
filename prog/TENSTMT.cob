@@ -0,0 +1,174 @@
+000100*----------------------------------------------------------*
+000110* TENSTMT.COB
+000120*
+000130* Monthly tenant statement.  Walks every occupied unit on
+000140* indexed.dbf, edits the rent charge and amount paid through
+000150* the shared TENFMT report-line formatter (the same one
+000160* TENRENT/TENCITY/TENPRORATE/bvt05 all use), computes each
+000170* unit's own charge-minus-paid balance, and prints a statement
+000180* line per unit, plus a grand total at the bottom.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000225*   2026-08-09 JHM   The BALANCE column was printing a running
+000226*                    total accumulated across every tenant
+000227*                    walked so far, not that tenant's own
+000228*                    balance -- changed to a fresh per-unit
+000229*                    charge-amount minus paid-amount, with the
+000230*                    running total kept only as the separate
+000231*                    grand-total accumulator.  Also switched the
+000232*                    CHARGE and PAID columns to CALL "TENFMT"
+000233*                    instead of one-off edited pictures, to
+000234*                    match every other report that edits a
+000235*                    dollar amount.  The BALANCE and GRAND TOTAL
+000236*                    columns keep their own CR-capable edited
+000237*                    pictures, since TENFMT-EDITED-OUT has no
+000238*                    CR representation for a signed amount and
+000239*                    a statement balance can legitimately go
+000240*                    negative (a credit on file).
+000241*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tenstmt.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-idx-file assign to disk
+000370         organization is indexed
+000380         record key is unit-key of sample-idx-record
+000390         access mode is sequential
+000400         file status is idx-file-status.
+
+000410     select statement-report assign to disk
+000420         organization is line sequential.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 fd  statement-report
+000520     label records are standard
+000530     value of file-id is "statemnt.rpt".
+000540 01  report-line             picture is X(80).
+
+000550 working-storage section.
+000560 01  idx-file-status         picture is X(02).
+000570 01  unit-count              picture is 9(05) value zero.
+000580 01  run-date                picture is 9(08).
+
+000590 01  charge-amount           picture is 9(07)V99.
+000600 01  paid-amount             picture is 9(07)V99.
+000605 01  unit-balance            picture is S9(07)V99.
+000620 01  grand-total             picture is S9(07)V99 value zero.
+000625 01  charge-text             picture is X(12).
+000626 01  paid-text               picture is X(12).
+000632 01  edited-balance          picture is $9,999,999.99CR.
+000633 01  edited-amount           picture is $9,999,999.99CR.
+000634     copy TENFMT.
+
+000640 procedure division.
+000650 0000-mainline.
+000660     perform 1000-initialize thru 1000-exit.
+000670     perform 2000-read-units thru 2000-exit
+000680         until idx-file-status = "10".
+000690     perform 9000-finish thru 9000-exit.
+000700     stop run.
+
+000710 1000-initialize.
+000720     display "TENSTMT: printing monthly tenant statements".
+000730     accept run-date from date yyyymmdd.
+000740     open input sample-idx-file.
+000750     if idx-file-status not = "00"
+000760         display "TENSTMT: cannot open indexed.dbf, status "
+000770             idx-file-status
+000780         stop run.
+000790     open output statement-report.
+000800     move spaces to report-line.
+000810     move "MONTHLY TENANT STATEMENT" to report-line.
+000820     write report-line.
+000830     move spaces to report-line.
+000840     string "RUN DATE: " delimited by size
+000850         run-date delimited by size
+000860         into report-line.
+000870     write report-line.
+000880     move spaces to report-line.
+000890     string "BLDG APT   NAME                      CHARGE"
+000900         "          PAID        BALANCE" delimited by size
+000910         into report-line.
+000920     write report-line.
+000930 1000-exit.
+000940     exit.
+
+000950 2000-read-units.
+000960     read sample-idx-file next record
+000970         at end
+000980             continue
+000990         not at end
+001000             perform 2100-print-statement thru 2100-exit.
+001010 2000-exit.
+001020     exit.
+
+001030 2100-print-statement.
+001040     if occ-occupied of sample-idx-record
+001050         add 1 to unit-count
+001060         move rent-amount of sample-idx-record to charge-amount
+001070         move amount-paid of sample-idx-record to paid-amount
+001075         compute unit-balance = charge-amount - paid-amount
+001080         add charge-amount to grand-total
+001090         subtract paid-amount from grand-total
+001100         move "A" to TENFMT-FORMAT-CODE
+001105         move charge-amount to TENFMT-RAW-AMOUNT
+001110         call "TENFMT" using TENFMT-PARMS
+001115         move TENFMT-EDITED-OUT to charge-text
+001120         move "A" to TENFMT-FORMAT-CODE
+001121         move paid-amount to TENFMT-RAW-AMOUNT
+001122         call "TENFMT" using TENFMT-PARMS
+001123         move TENFMT-EDITED-OUT to paid-text
+001130         move unit-balance to edited-balance
+001150         move spaces to report-line
+001160         string building-id of sample-idx-record delimited by size
+001170             "-" delimited by size
+001180             aptnum of sample-idx-record delimited by size
+001190             "  " delimited by size
+001200             name of sample-idx-record delimited by size
+001210             " " delimited by size
+001220             charge-text delimited by size
+001230             " " delimited by size
+001240             paid-text delimited by size
+001250             " " delimited by size
+001260             edited-balance delimited by size
+001270             into report-line
+001280         write report-line.
+001290 2100-exit.
+001300     exit.
+
+001370 9000-finish.
+001380     move spaces to report-line.
+001390     write report-line.
+001400     move grand-total to edited-amount.
+001410     move spaces to report-line.
+001420     string "GRAND TOTAL: " delimited by size
+001430         edited-amount delimited by size
+001440         "  (" delimited by size
+001450         unit-count delimited by size
+001460         " occupied unit(s))" delimited by size
+001470         into report-line.
+001480     write report-line.
+001490     close sample-idx-file statement-report.
+001500     display "TENSTMT: " unit-count " statement(s) printed".
+001510 9000-exit.
+001520     exit.
