@@ -0,0 +1,79 @@
+000100*----------------------------------------------------------*
+000110* TENFMT.COB
+000120*
+000130* TEST-PICTURE-CLAUSES (test32.cob) demonstrated several edit
+000140* pictures against literal fields, but nothing in the shop
+000150* ever called it.  Meanwhile the rent roll, the SSN report
+000160* and the speed-limit listing each picked their own edit
+000170* picture for amounts and counts.  This subprogram turns the
+000180* picture patterns test32.cob demonstrated into one shared
+000190* formatting routine so every report renders a dollar amount
+000200* or a plain count the same way, by CALLing TENFMT instead of
+000210* declaring another one-off edited field.
+000220*----------------------------------------------------------*
+000230* MODIFICATION HISTORY
+000240*   DATE       INIT  DESCRIPTION
+000250*   2026-08-09 JHM   Original program.
+000255*   2026-08-09 JHM   Added TENFMT-ROUND-MODE so a fractional-
+000256*                    cent amount can be rounded to the nearest
+000257*                    cent instead of always truncating.
+000258*   2026-08-09 JHM   Widened the amount edit picture and
+000259*                    TENFMT-EDITED-OUT to the full seven integer
+000260*                    digits TENFMT-RAW-AMOUNT can carry; the old
+000261*                    six-digit picture silently truncated any
+000262*                    total of $1,000,000.00 or more.
+000263*----------------------------------------------------------*
+000270 identification division.
+000280 program-id. tenfmt.
+000290 author. J. H. Masters.
+000300 installation. Property Management Systems.
+000310 date-written. 2026-08-09.
+000320 date-compiled. 2026-08-09.
+
+000330 environment division.
+000340 configuration section.
+000350 source-computer. Intel486.
+000360 object-computer. Intel486.
+
+000370 data division.
+000380 working-storage section.
+000390*----------------------------------------------------------*
+000400* Local edited fields, one per picture pattern test32.cob
+000410* demonstrated.  TENFMT-AMOUNT formats a signed dollar value
+000420* with a comma and a decimal point; TENFMT-COUNT zero-
+000430* suppresses a plain whole-number count.
+000440*----------------------------------------------------------*
+000450 01  edited-amount-field     picture is Z,ZZZ,ZZ9.99.
+000455 01  rounded-amount-field    picture is S9(07)V99.
+000460 01  edited-count-field      picture is ZZZ9.
+
+000470 linkage section.
+000480     copy TENFMT.
+
+000500 procedure division using TENFMT-PARMS.
+000510 0000-mainline.
+000520     evaluate true
+000530         when TENFMT-AMOUNT
+000540             perform 1000-edit-amount thru 1000-exit
+000550         when TENFMT-COUNT
+000560             perform 2000-edit-count thru 2000-exit
+000570         when other
+000580             move all "?" to TENFMT-EDITED-OUT
+000590     end-evaluate.
+000600     goback.
+
+000610 1000-edit-amount.
+000615     if TENFMT-ROUND
+000616         compute rounded-amount-field rounded = TENFMT-RAW-AMOUNT
+000617         move rounded-amount-field to edited-amount-field
+000618     else
+000619         move TENFMT-RAW-AMOUNT to edited-amount-field.
+000630     move edited-amount-field to TENFMT-EDITED-OUT.
+000640 1000-exit.
+000650     exit.
+
+000660 2000-edit-count.
+000670     move TENFMT-RAW-AMOUNT to edited-count-field.
+000680     move edited-count-field to TENFMT-EDITED-OUT.
+000690 2000-exit.
+000700     exit.
