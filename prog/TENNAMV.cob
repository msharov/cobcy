@@ -0,0 +1,107 @@
+000100*----------------------------------------------------------*
+000110* TENNAMV.COB
+000120*
+000130* Tenant name validation.  TEST-PROGRAM's "if name is
+000140* alphabetic move 12 to teller" only ever set a flag used by
+000150* a demo DISPLAY branch -- a bad name was never rejected or
+000160* reported anywhere.  This program walks every tenant on
+000170* indexed.dbf, applies the same IS ALPHABETIC test for real,
+000180* and writes a rejected-record listing for any name that
+000190* fails it instead of letting bad data pass through silently.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 JHM   Original program.
+000240*----------------------------------------------------------*
+000250 identification division.
+000260 program-id. tennamv.
+000270 author. J. H. Masters.
+000280 installation. Property Management Systems.
+000290 date-written. 2026-08-09.
+000300 date-compiled. 2026-08-09.
+
+000310 environment division.
+000320 configuration section.
+000330 source-computer. Intel486.
+000340 object-computer. Intel486.
+
+000350 input-output section.
+000360 file-control.
+000370     select sample-idx-file assign to disk
+000380         organization is indexed
+000390         record key is unit-key of sample-idx-record
+000400         access mode is sequential
+000410         file status is idx-file-status.
+
+000420     select name-reject-file assign to disk
+000430         organization is line sequential.
+
+000440 data division.
+000450 file section.
+000460 fd  sample-idx-file
+000470     label records are standard
+000480     value of file-id is "indexed.dbf".
+000490     copy TENREC
+000500         replacing ==:REC-NAME:==
+000510             by ==sample-idx-record==.
+
+000520 fd  name-reject-file
+000530     label records are standard
+000540     value of file-id is "tennamv.rej".
+000550 01  reject-line              picture is X(80).
+
+000560 working-storage section.
+000570 01  idx-file-status          picture is X(02).
+000580 01  tenant-count             picture is 9(05) value zero.
+000590 01  reject-count             picture is 9(05) value zero.
+
+000600 procedure division.
+000610 0000-mainline.
+000620     perform 1000-initialize thru 1000-exit.
+000630     perform 2000-read-units thru 2000-exit
+000640         until idx-file-status = "10".
+000650     perform 9000-finish thru 9000-exit.
+000660     stop run.
+
+000670 1000-initialize.
+000680     display "TENNAMV: validating tenant names on indexed.dbf".
+000690     open input sample-idx-file.
+000700     if idx-file-status not = "00"
+000710         display "TENNAMV: cannot open indexed.dbf, status "
+000720             idx-file-status
+000730         stop run.
+000740     open output name-reject-file.
+000750 1000-exit.
+000760     exit.
+
+000770 2000-read-units.
+000780     read sample-idx-file next record
+000790         at end
+000800             continue
+000810         not at end
+000820             perform 2100-validate-name thru 2100-exit.
+000830 2000-exit.
+000840     exit.
+
+000850 2100-validate-name.
+000860     add 1 to tenant-count.
+000870     if name of sample-idx-record is not alphabetic
+000880         add 1 to reject-count
+000890         move spaces to reject-line
+000900         string building-id of sample-idx-record delimited by size
+000910             "-" delimited by size
+000920             aptnum of sample-idx-record delimited by size
+000930             "  " delimited by size
+000940             name of sample-idx-record delimited by size
+000950             "  NOT ALPHABETIC" delimited by size
+000960             into reject-line
+000970         write reject-line.
+000980 2100-exit.
+000990     exit.
+
+001000 9000-finish.
+001010     close sample-idx-file name-reject-file.
+001020     display "TENNAMV: " tenant-count " tenant(s) checked, "
+001030         reject-count " rejected".
+001040 9000-exit.
+001050     exit.
