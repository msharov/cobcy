@@ -0,0 +1,193 @@
+000100*----------------------------------------------------------*
+000110* TENUPDT.COB
+000120*
+000130* Maintenance transaction for indexed.dbf.  TEST15 can only
+000140* load a unit once; PROG16 can only random-read one.  This
+000150* program does a random READ by aptnum, lets the operator
+000160* change name/address/city/state/zip, and REWRITEs the
+000170* record, so correcting a typo does not mean reloading the
+000180* whole file.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000230*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tenupdt.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-idx-file assign to disk
+000370         organization is indexed
+000380         record key is unit-key of sample-idx-record
+000390         access mode is random
+000400         file status is idx-file-status.
+
+000401     select history-file assign to disk
+000402         organization is line sequential.
+
+000403     select audit-log-file assign to disk
+000404         organization is line sequential.
+
+000410 data division.
+000420 file section.
+000430 fd  sample-idx-file
+000440     label records are standard
+000450     value of file-id is "indexed.dbf".
+000460     copy TENREC
+000470         replacing ==:REC-NAME:==
+000480             by ==sample-idx-record==.
+
+000481 fd  history-file
+000482     label records are standard
+000483     value of file-id is "tenhist.dat".
+000484     copy TENHIST
+000485         replacing ==:REC-NAME:==
+000486             by ==history-record==.
+
+000487 fd  audit-log-file
+000488     label records are standard
+000489     value of file-id is "tenaudit.dat".
+000489     copy TENAUDIT
+000489         replacing ==:REC-NAME:==
+000489              by ==audit-record==.
+
+000490 working-storage section.
+000500 01  idx-file-status         picture is X(02).
+000510 01  reply                   picture is X(25).
+000520 01  more-switch             picture is X(01) value "Y".
+000530     88  more-records                value "Y".
+000531 01  today-date              picture is 9(08).
+000532 01  audit-clock-time        picture is 9(08).
+000533 01  before-name             picture is X(25).
+000534 01  before-status           picture is X(01).
+
+000540 procedure division.
+000550 0000-mainline.
+000560     perform 1000-initialize thru 1000-exit.
+000570     perform 2000-update-one thru 2000-exit
+000580         until not more-records.
+000590     perform 9000-finish thru 9000-exit.
+000600     stop run.
+
+000610 1000-initialize.
+000620     display "TENUPDT: tenant maintenance - update a unit".
+000630     open i-o sample-idx-file.
+000640     if idx-file-status not = "00"
+000650         display "TENUPDT: cannot open indexed.dbf, status "
+000660             idx-file-status
+000670         stop run.
+000671     open extend history-file.
+000672     accept today-date from date yyyymmdd.
+000673     open extend audit-log-file.
+000680 1000-exit.
+000690     exit.
+
+000700 2000-update-one.
+000710     display "Apartment number to update (0000 to quit): ".
+000720     accept aptnum.
+000730     if aptnum = 0
+000740         move "N" to more-switch
+000750     else
+000751         display "Building number: "
+000752         accept building-id
+000760         perform 2100-read-and-change thru 2100-exit.
+000770 2000-exit.
+000780     exit.
+
+000790 2100-read-and-change.
+000800     read sample-idx-file
+000810         invalid key
+000820             display "TENUPDT: no unit " building-id "-" aptnum
+000830                 " on indexed.dbf".
+000840     if idx-file-status = "00"
+000841         move name to before-name
+000842         move occ-status to before-status
+000850         perform 2200-prompt-fields thru 2200-exit
+000860         rewrite sample-idx-record
+000870             invalid key
+000880                 display "TENUPDT: rewrite failed, status "
+000890                     idx-file-status
+000900             not invalid key
+000910                 display "TENUPDT: apartment " building-id "-"
+000920                     aptnum " updated"
+000921                 perform 2300-record-history thru 2300-exit
+000922                 perform 2400-record-audit thru 2400-exit.
+000930 2100-exit.
+000940     exit.
+
+000950 2200-prompt-fields.
+000960     display "Current name    : " name.
+000970     display "New name (blank = no change): ".
+000980     accept reply.
+000990     if reply not = spaces
+001000         move reply(1:25) to name.
+
+001001     display "Current co-tenant: " co-tenant-name.
+001002     display "New co-tenant (blank = no change): ".
+001003     accept reply.
+001004     if reply not = spaces
+001005         move reply(1:25) to co-tenant-name.
+
+001010     display "Current address : " address.
+001020     display "New address (blank = no change): ".
+001030     accept reply.
+001040     if reply not = spaces
+001050         move reply(1:25) to address.
+
+001060     display "Current city    : " city.
+001070     display "New city (blank = no change): ".
+001080     accept reply.
+001090     if reply not = spaces
+001100         move reply(1:15) to city.
+
+001110     display "Current zip     : " zip.
+001120     display "New zip, 9 digits, blank = no change: ".
+001130     accept reply.
+001140     if reply not = spaces
+001150         move reply(1:9) to zip.
+001160 2200-exit.
+001170     exit.
+
+001171 2300-record-history.
+001172     move building-id to hist-building of history-record.
+001173     move aptnum to hist-aptnum of history-record.
+001174     move today-date to hist-date of history-record.
+001175     move "U" to hist-action of history-record.
+001176     move name to hist-name of history-record.
+001177     write history-record.
+001178 2300-exit.
+001179     exit.
+
+001181 2400-record-audit.
+001182     accept audit-clock-time from time.
+001183     move "TENUPDT" to audit-program of audit-record.
+001184     move today-date to audit-date of audit-record.
+001185     move audit-clock-time to audit-time of audit-record.
+001186     move building-id to audit-building of audit-record.
+001187     move aptnum to audit-aptnum of audit-record.
+001188     move "R" to audit-action of audit-record.
+001189     move before-name to audit-before-name of audit-record.
+001190     move name to audit-after-name of audit-record.
+001191     move before-status to audit-before-status of audit-record.
+001192     move occ-status to audit-after-status of audit-record.
+001193     write audit-record.
+001194 2400-exit.
+001195     exit.
+
+001180 9000-finish.
+001185     close audit-log-file.
+001190     close sample-idx-file.
+001195     close history-file.
+001200     display "TENUPDT: finished".
+001210 9000-exit.
+001220     exit.
