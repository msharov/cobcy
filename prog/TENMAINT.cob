@@ -0,0 +1,203 @@
+000100*----------------------------------------------------------*
+000110* TENMAINT.COB
+000120*
+000130* Tenant maintenance data-entry screen.  TEST21's test-screen
+000140* is a standalone field-display demo with nothing behind it.
+000150* This program builds a real maintenance screen, the same way,
+000160* against the actual sample-idx-record fields on indexed.dbf --
+000170* name, address, city and zip are editable, aptnum/building-id
+000180* are shown with a numeric edit picture for reference -- so the
+000190* front desk can correct a tenant record without a compiler.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 JHM   Original program.
+000232*   2026-08-09 JHM   Added a tenhist.dat write alongside the
+000233*                    audit-log entry, matching TENUPDT's
+000234*                    2300-record-history paragraph -- this
+000235*                    program was only updating the audit log,
+000236*                    not the tenant-history file every other
+000237*                    update transaction appends to.
+000240*----------------------------------------------------------*
+000250 identification division.
+000260 program-id. tenmaint.
+000270 author. J. H. Masters.
+000280 installation. Property Management Systems.
+000290 date-written. 2026-08-09.
+000300 date-compiled. 2026-08-09.
+
+000310 environment division.
+000320 configuration section.
+000330 source-computer. Intel486.
+000340 object-computer. Intel486.
+
+000350 input-output section.
+000360 file-control.
+000370     select sample-idx-file assign to disk
+000380         organization is indexed
+000390         record key is unit-key of sample-idx-record
+000400         access mode is random
+000410         file status is idx-file-status.
+
+000411     select audit-log-file assign to disk
+000412         organization is line sequential.
+
+000413     select history-file assign to disk
+000414         organization is line sequential.
+
+000420 data division.
+000430 file section.
+000440 fd  sample-idx-file
+000450     label records are standard
+000460     value of file-id is "indexed.dbf".
+000470     copy TENREC
+000480         replacing ==:REC-NAME:==
+000490             by ==sample-idx-record==.
+
+000491 fd  audit-log-file
+000492     label records are standard
+000493     value of file-id is "tenaudit.dat".
+000494     copy TENAUDIT
+000495         replacing ==:REC-NAME:==
+000496             by ==audit-record==.
+
+000497 fd  history-file
+000498     label records are standard
+000499     value of file-id is "tenhist.dat".
+000499     copy TENHIST
+000499         replacing ==:REC-NAME:==
+000499             by ==history-record==.
+
+000500 working-storage section.
+000510 01  idx-file-status         picture is X(02).
+000520 01  lookup-aptnum           picture is 9(04).
+000530 01  lookup-building         picture is 9(02).
+000540 01  more-switch             picture is X(01) value "Y".
+000550     88  more-records                value "Y".
+000551 01  today-date              picture is 9(08).
+000552 01  audit-clock-time        picture is 9(08).
+000553 01  before-name             picture is X(25).
+000554 01  before-status           picture is X(01).
+
+000560 screen section.
+000570 01  maint-screen.
+000580     05  line 1 column 10 value "TENANT MAINTENANCE SCREEN".
+000590     05  line 3 column 10 value "Building: ".
+000600     05  line 3 column 22 pic 99 from building-id
+000610         of sample-idx-record.
+000620     05  line 3 column 30 value "Apt: ".
+000630     05  line 3 column 36 pic ZZZ9 from aptnum
+000640         of sample-idx-record.
+000650     05  line 5 column 10 value "Name    : ".
+000660     05  line 5 column 22 pic X(25) using name
+000670         of sample-idx-record.
+000671     05  line 6 column 10 value "Co-tenant: ".
+000672     05  line 6 column 22 pic X(25) using co-tenant-name
+000673         of sample-idx-record.
+000680     05  line 8 column 10 value "Address : ".
+000690     05  line 8 column 22 pic X(25) using address
+000700         of sample-idx-record.
+000710     05  line 9 column 10 value "City    : ".
+000720     05  line 9 column 22 pic X(15) using city
+000730         of sample-idx-record.
+000740     05  line 10 column 10 value "Zip     : ".
+000750     05  line 10 column 22 pic 99999B9999 using zip
+000760         of sample-idx-record.
+
+000770 procedure division.
+000780 0000-mainline.
+000790     perform 1000-initialize thru 1000-exit.
+000800     perform 2000-maintain-one thru 2000-exit
+000810         until not more-records.
+000820     perform 9000-finish thru 9000-exit.
+000830     stop run.
+
+000840 1000-initialize.
+000850     display "TENMAINT: tenant maintenance data-entry screen".
+000860     open i-o sample-idx-file.
+000870     if idx-file-status not = "00"
+000880         display "TENMAINT: cannot open indexed.dbf, status "
+000890             idx-file-status
+000900         stop run.
+000905     accept today-date from date yyyymmdd.
+000906     open extend audit-log-file.
+000907     open extend history-file.
+000910 1000-exit.
+000920     exit.
+
+000930 2000-maintain-one.
+000940     display "Apartment number to maintain (0000 to quit): ".
+000950     accept lookup-aptnum.
+000960     if lookup-aptnum = 0
+000970         move "N" to more-switch
+000980     else
+000990         display "Building number: ".
+001000         accept lookup-building.
+001010         move lookup-building to building-id of sample-idx-record.
+001020         move lookup-aptnum to aptnum of sample-idx-record.
+001030         perform 2100-read-and-edit thru 2100-exit.
+002000 2000-exit.
+002010     exit.
+
+002020 2100-read-and-edit.
+002030     read sample-idx-file
+002040         invalid key
+002050             display "TENMAINT: no unit " lookup-building "-"
+002060                 lookup-aptnum " on indexed.dbf".
+002070     if idx-file-status = "00"
+002075         move name of sample-idx-record to before-name
+002076         move occ-status of sample-idx-record to before-status
+002080         display maint-screen
+002090         accept maint-screen
+002100         rewrite sample-idx-record
+002110             invalid key
+002120                 display "TENMAINT: rewrite failed, status "
+002130                     idx-file-status
+002140             not invalid key
+002150                 display "TENMAINT: apartment " lookup-building
+002160                     "-" lookup-aptnum " updated"
+002163                 perform 2200-record-audit thru 2200-exit
+002165                 perform 2300-record-history thru 2300-exit.
+002170 2100-exit.
+002180     exit.
+
+002181 2200-record-audit.
+002182     accept audit-clock-time from time.
+002183     move "TENMAINT" to audit-program of audit-record.
+002184     move today-date to audit-date of audit-record.
+002185     move audit-clock-time to audit-time of audit-record.
+002186     move building-id of sample-idx-record to audit-building
+002187         of audit-record.
+002188     move aptnum of sample-idx-record to audit-aptnum
+002189         of audit-record.
+002190     move "R" to audit-action of audit-record.
+002191     move before-name to audit-before-name of audit-record.
+002192     move name of sample-idx-record to audit-after-name
+002193         of audit-record.
+002194     move before-status to audit-before-status of audit-record.
+002195     move occ-status of sample-idx-record to audit-after-status
+002196         of audit-record.
+002197     write audit-record.
+002198 2200-exit.
+002199     exit.
+
+002200 2300-record-history.
+002201     move building-id of sample-idx-record to hist-building
+002202         of history-record.
+002203     move aptnum of sample-idx-record to hist-aptnum
+002204         of history-record.
+002205     move today-date to hist-date of history-record.
+002206     move "U" to hist-action of history-record.
+002207     move name of sample-idx-record to hist-name
+002207         of history-record.
+002208     write history-record.
+002209 2300-exit.
+002210     exit.
+
+002190 9000-finish.
+002193     close history-file.
+002195     close audit-log-file.
+002200     close sample-idx-file.
+002210     display "TENMAINT: finished".
+002220 9000-exit.
+002230     exit.
