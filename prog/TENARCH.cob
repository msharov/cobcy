@@ -0,0 +1,270 @@
+000100*----------------------------------------------------------*
+000110* TENARCH.COB
+000120*
+000130* TENVACT only marks a unit vacant on indexed.dbf -- the record
+000140* stays on the live file with nothing retained anywhere once it
+000150* is eventually removed.  This is the year-end job: it walks
+000160* indexed.dbf for every unit already marked vacant, copies the
+000170* unit record and its move-in/move-out history onto a pair of
+000180* dated archive files, and only then purges the unit from
+000190* indexed.dbf, so old tenant data is preserved somewhere it
+000200* can still be pulled up a year later instead of being
+000210* deleted outright.
+000220*----------------------------------------------------------*
+000230* MODIFICATION HISTORY
+000240*   DATE       INIT  DESCRIPTION
+000250*   2026-08-09 JHM   Original program.
+000260*   2026-08-09 JHM   Added FILE STATUS checking on the purge
+000270*                    DELETE and an audit-log entry for it, to
+000280*                    match every other program that writes,
+000290*                    rewrites or deletes against indexed.dbf.
+000295*   2026-08-09 JHM   START against an empty indexed.dbf fails with
+000296*                    INVALID KEY and leaves IDX-FILE-STATUS at
+000297*                    "46", which never satisfies the following
+000298*                    PERFORM UNTIL IDX-FILE-STATUS = "10" -- the
+000299*                    READ NEXT that follows also returns "46"
+000300*                    forever, so the loop never terminated on an
+000301*                    empty file.  The INVALID KEY branch now moves
+000302*                    "10" to IDX-FILE-STATUS itself, same as a
+000303*                    normal end-of-file.
+000304*----------------------------------------------------------*
+000280 identification division.
+000290 program-id. tenarch.
+000300 author. J. H. Masters.
+000310 installation. Property Management Systems.
+000320 date-written. 2026-08-09.
+000330 date-compiled. 2026-08-09.
+
+000340 environment division.
+000350 configuration section.
+000360 source-computer. Intel486.
+000370 object-computer. Intel486.
+
+000380 input-output section.
+000390 file-control.
+000400     select sample-idx-file assign to disk
+000410         organization is indexed
+000420         record key is unit-key of sample-idx-record
+000430         access mode is dynamic
+000440         file status is idx-file-status.
+
+000450     select history-file assign to disk
+000460         organization is line sequential
+000470         file status is hist-file-status.
+
+000480     select archive-idx-file assign to disk
+000490         organization is indexed
+000500         record key is unit-key of archive-idx-record
+000510         access mode is sequential.
+
+000520     select archive-hist-file assign to disk
+000530         organization is line sequential.
+
+000531     select audit-log-file assign to disk
+000532         organization is line sequential.
+
+000540 data division.
+000550 file section.
+000560 fd  sample-idx-file
+000570     label records are standard
+000580     value of file-id is "indexed.dbf".
+000590     copy TENREC
+000600         replacing ==:REC-NAME:==
+000610             by ==sample-idx-record==.
+
+000620 fd  history-file
+000630     label records are standard
+000640     value of file-id is "tenhist.dat".
+000650     copy TENHIST
+000660         replacing ==:REC-NAME:==
+000670             by ==history-record==.
+
+000680 fd  archive-idx-file
+000690     label records are standard
+000700     value of file-id is archive-idx-filename.
+000710     copy TENREC
+000720         replacing ==:REC-NAME:==
+000730             by ==archive-idx-record==.
+
+000740 fd  archive-hist-file
+000750     label records are standard
+000760     value of file-id is archive-hist-filename.
+000770     copy TENHIST
+000780         replacing ==:REC-NAME:==
+000790             by ==archive-hist-record==.
+
+000791 fd  audit-log-file
+000792     label records are standard
+000793     value of file-id is "tenaudit.dat".
+000794     copy TENAUDIT
+000795         replacing ==:REC-NAME:==
+000796             by ==audit-record==.
+
+000800 working-storage section.
+000810 01  idx-file-status          picture is X(02).
+000820 01  hist-file-status         picture is X(02).
+000830 01  today-date               picture is 9(08).
+000840 01  archive-idx-filename     picture is X(30).
+000850 01  archive-hist-filename    picture is X(30).
+000860 01  archived-count           picture is 9(05) value zero.
+000870 01  hist-copied-count        picture is 9(05) value zero.
+
+000880 01  archived-table-area.
+000890     05  archived-table-count picture is 9(04) value zero.
+000900     05  archived-table-entry occurs 500 times
+000910             indexed by archived-table-index.
+000920         10  at-building      picture is 9(02).
+000930         10  at-aptnum        picture is 9(04).
+
+000935 01  audit-clock-time         picture is 9(08).
+
+000940 procedure division.
+000950 0000-mainline.
+000960     perform 1000-initialize thru 1000-exit.
+000970     perform 2000-archive-vacant-units thru 2000-exit.
+000980     perform 3000-archive-history thru 3000-exit.
+000990     perform 9000-finish thru 9000-exit.
+001000     stop run.
+
+001010 1000-initialize.
+001020     display "TENARCH: year-end archive of vacated units".
+001030     accept today-date from date yyyymmdd.
+001040     move spaces to archive-idx-filename.
+001050     string "idxarch." delimited by size
+001060         today-date delimited by size
+001070         into archive-idx-filename.
+001080     move spaces to archive-hist-filename.
+001090     string "histarch." delimited by size
+001100         today-date delimited by size
+001110         into archive-hist-filename.
+001120     open i-o sample-idx-file.
+001130     if idx-file-status not = "00"
+001140         display "TENARCH: cannot open indexed.dbf, status "
+001150             idx-file-status
+001160         stop run.
+001170     open output archive-idx-file.
+001180     open input history-file.
+001190     open output archive-hist-file.
+000195     open extend audit-log-file.
+001200 1000-exit.
+001210     exit.
+
+001220*----------------------------------------------------------*
+001230* Walk indexed.dbf in key order; any unit already marked
+001240* vacant is copied to the archive and purged from the live
+001250* file.  Occupied units are left untouched.
+001260*----------------------------------------------------------*
+001270 2000-archive-vacant-units.
+001280     move low-values to unit-key of sample-idx-record.
+001290     start sample-idx-file key is not less than
+001300             unit-key of sample-idx-record
+001310         invalid key
+001320             display "TENARCH: indexed.dbf is empty"
+001325             move "10" to idx-file-status.
+001330     perform 2100-read-and-check thru 2100-exit
+001340         until idx-file-status = "10".
+001350 2000-exit.
+001360     exit.
+
+001370 2100-read-and-check.
+001380     read sample-idx-file next record
+001390         at end
+001400             continue
+001410         not at end
+001420             if occ-vacant of sample-idx-record
+001430                 perform 2200-archive-and-purge thru 2200-exit.
+001440 2100-exit.
+001450     exit.
+
+001460 2200-archive-and-purge.
+001470     move sample-idx-record to archive-idx-record.
+001480     write archive-idx-record.
+001490     add 1 to archived-count.
+001500     if archived-table-count < 500
+001510         add 1 to archived-table-count
+001520         move building-id of sample-idx-record
+001530             to at-building (archived-table-count)
+001540         move aptnum of sample-idx-record
+001550             to at-aptnum (archived-table-count)
+001560     else
+001570         display "TENARCH: archive table full, history for "
+001580             "building " building-id of sample-idx-record
+001590             " apt " aptnum of sample-idx-record
+001600             " will not be copied".
+001610     delete sample-idx-file
+001611         invalid key
+001612             display "TENARCH: purge delete failed, status "
+001613                 idx-file-status
+001614         not invalid key
+001615             display "TENARCH: archived and purged building "
+001616                 building-id of sample-idx-record " apt "
+001617                 aptnum of sample-idx-record
+001618             perform 2300-record-audit thru 2300-exit.
+001650 2200-exit.
+001660     exit.
+
+001661 2300-record-audit.
+001662     accept audit-clock-time from time.
+001663     move "TENARCH" to audit-program of audit-record.
+001664     move today-date to audit-date of audit-record.
+001665     move audit-clock-time to audit-time of audit-record.
+001666     move building-id of sample-idx-record to audit-building
+001667         of audit-record.
+001668     move aptnum of sample-idx-record to audit-aptnum
+001669         of audit-record.
+001670     move "D" to audit-action of audit-record.
+001671     move name of sample-idx-record to audit-before-name
+001672         of audit-record.
+001673     move spaces to audit-after-name of audit-record.
+001674     move occ-status of sample-idx-record to audit-before-status
+001675         of audit-record.
+001676     move spaces to audit-after-status of audit-record.
+001676     write audit-record.
+001677 2300-exit.
+001678     exit.
+
+001680*----------------------------------------------------------*
+001680* Copy every history entry for a unit that was archived this
+001690* run onto the matching dated history archive.
+001700*----------------------------------------------------------*
+001710 3000-archive-history.
+001720     perform 3100-read-history thru 3100-exit
+001730         until hist-file-status = "10".
+001740 3000-exit.
+001750     exit.
+
+001760 3100-read-history.
+001770     read history-file
+001780         at end
+001790             move "10" to hist-file-status
+001800         not at end
+001810             perform 3200-check-and-copy thru 3200-exit.
+001820 3100-exit.
+001830     exit.
+
+001840 3200-check-and-copy.
+001850     set archived-table-index to 1.
+001860     search archived-table-entry
+001870         at end
+001880             continue
+001890         when at-building (archived-table-index)
+001900                 = hist-building of history-record
+001910             and at-aptnum (archived-table-index)
+001920                 = hist-aptnum of history-record
+001930             move history-record to archive-hist-record
+001940             write archive-hist-record
+001950             add 1 to hist-copied-count.
+001960 3200-exit.
+001970     exit.
+
+001980 9000-finish.
+001990     close sample-idx-file.
+002000     close archive-idx-file.
+002010     close history-file.
+002020     close archive-hist-file.
+002021     close audit-log-file.
+002030     display "TENARCH: " archived-count " unit(s) archived and "
+002040         "purged, " hist-copied-count " history entr(y/ies) "
+002050         "copied".
+002060 9000-exit.
+002070     exit.
