@@ -0,0 +1,132 @@
+000100*----------------------------------------------------------*
+000110* TENROST.COB
+000120*
+000130* Full tenant roster.  PROG16's read-loop hardcodes a key
+000140* range of 1 to 10 to demonstrate random access; the real
+000150* unit count long ago passed that.  This program opens
+000160* indexed.dbf for sequential access and walks every key
+000170* actually on the file, printing name/address/city/zip for
+000180* every current tenant with no count baked into the code.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 JHM   Original program.
+000222*   2026-08-09 JHM   Added ZIP to the header and detail line --
+000223*                    it was left out of both, even though the
+000224*                    roster is supposed to show name, address,
+000225*                    city and zip for every current tenant.
+000230*----------------------------------------------------------*
+000240 identification division.
+000250 program-id. tenrost.
+000260 author. J. H. Masters.
+000270 installation. Property Management Systems.
+000280 date-written. 2026-08-09.
+000290 date-compiled. 2026-08-09.
+
+000300 environment division.
+000310 configuration section.
+000320 source-computer. Intel486.
+000330 object-computer. Intel486.
+
+000340 input-output section.
+000350 file-control.
+000360     select sample-idx-file assign to disk
+000370         organization is indexed
+000380         record key is unit-key of sample-idx-record
+000390         access mode is sequential
+000400         file status is idx-file-status.
+
+000410     select roster-report assign to disk
+000420         organization is line sequential.
+
+000430 data division.
+000440 file section.
+000450 fd  sample-idx-file
+000460     label records are standard
+000470     value of file-id is "indexed.dbf".
+000480     copy TENREC
+000490         replacing ==:REC-NAME:==
+000500             by ==sample-idx-record==.
+
+000510 fd  roster-report
+000520     label records are standard
+000530     value of file-id is "roster.rpt".
+000540 01  report-line             picture is X(80).
+
+000550 working-storage section.
+000560 01  idx-file-status         picture is X(02).
+000570 01  tenant-count            picture is 9(05) value zero.
+
+000580 procedure division.
+000590 0000-mainline.
+000600     perform 1000-initialize thru 1000-exit.
+000610     perform 2000-read-roster thru 2000-exit
+000620         until idx-file-status = "10".
+000630     perform 9000-finish thru 9000-exit.
+000640     stop run.
+
+000650 1000-initialize.
+000660     display "TENROST: building tenant roster report".
+000670     open input sample-idx-file.
+000680     if idx-file-status not = "00"
+000690         display "TENROST: cannot open indexed.dbf, status "
+000700             idx-file-status
+000710         stop run.
+000720     open output roster-report.
+000730     move "TENANT ROSTER" to report-line.
+000740     write report-line.
+000750     string "BLDG APT   NAME                      CO-TENANT"
+000760         delimited by size
+000770         "                 ADDRESS                  CITY"
+000780         delimited by size
+000785         "            ZIP    STATUS"
+000786         delimited by size
+000790         into report-line.
+000800     write report-line.
+000810 1000-exit.
+000820     exit.
+
+000830 2000-read-roster.
+000840     read sample-idx-file next record
+000850         at end
+000860             continue
+000870         not at end
+000880             perform 2100-print-tenant thru 2100-exit.
+000890 2000-exit.
+000900     exit.
+
+000910 2100-print-tenant.
+000920     add 1 to tenant-count.
+000930     move spaces to report-line.
+000940     string building-id delimited by size
+000941         "-" delimited by size
+000942         aptnum delimited by size
+000950         "  " delimited by size
+000960         name delimited by size
+000965         " " delimited by size
+000966         co-tenant-name delimited by size
+000970         " " delimited by size
+000980         address delimited by size
+000990         " " delimited by size
+001000         city delimited by size
+001005         " " delimited by size
+001007         zip delimited by size
+001010         " " delimited by size
+001020         occ-status delimited by size
+001030         into report-line.
+001040     write report-line.
+001050 2100-exit.
+001060     exit.
+
+001070 9000-finish.
+001080     move spaces to report-line.
+001090     write report-line.
+001100     move spaces to report-line.
+001110     string "TOTAL UNITS ON ROSTER: " delimited by size
+001120         tenant-count delimited by size
+001130         into report-line.
+001140     write report-line.
+001150     close sample-idx-file roster-report.
+001160     display "TENROST: " tenant-count " unit(s) listed".
+001170 9000-exit.
+001180     exit.
