@@ -0,0 +1,153 @@
+000100*----------------------------------------------------------*
+000110* TENCITY.COB
+000120*
+000130* TEST14's and PROG16's read-loops only ever dump sample-rel-
+000140* record/sample-idx-record in whatever order the file happens
+000150* to be in, with nothing but a final count-var total -- there
+000160* is no subtotal by any field, so management has been counting
+000170* occupancy by city off the printed roster by hand.  This
+000180* program sorts indexed.dbf by city and control-breaks on it,
+000190* printing a unit count per city plus a grand total.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 JHM   Original program.
+000240*----------------------------------------------------------*
+000250 identification division.
+000260 program-id. tencity.
+000270 author. J. H. Masters.
+000280 installation. Property Management Systems.
+000290 date-written. 2026-08-09.
+000300 date-compiled. 2026-08-09.
+
+000310 environment division.
+000320 configuration section.
+000330 source-computer. Intel486.
+000340 object-computer. Intel486.
+
+000350 input-output section.
+000360 file-control.
+000370     select sample-idx-file assign to disk
+000380         organization is indexed
+000390         record key is unit-key of sample-idx-record
+000400         access mode is sequential
+000410         file status is idx-file-status.
+
+000420     select city-summary-report assign to disk
+000430         organization is line sequential.
+
+000440     select sort-file assign to disk.
+
+000450 data division.
+000460 file section.
+000470 fd  sample-idx-file
+000480     label records are standard
+000490     value of file-id is "indexed.dbf".
+000500     copy TENREC
+000510         replacing ==:REC-NAME:==
+000520             by ==sample-idx-record==.
+
+000530 fd  city-summary-report
+000540     label records are standard
+000550     value of file-id is "citysumm.rpt".
+000560 01  report-line              picture is X(80).
+
+000570 sd  sort-file.
+000580 01  sort-record.
+000590     05  sort-city            picture is X(15).
+000600     05  sort-building        picture is 9(02).
+000610     05  sort-aptnum          picture is 9(04).
+
+000620 working-storage section.
+000630 01  idx-file-status          picture is X(02).
+000640 01  unit-count                picture is 9(05) value zero.
+000650 01  current-city              picture is X(15).
+000660 01  city-total                picture is 9(05) value zero.
+000670 01  grand-total               picture is 9(05) value zero.
+000680 01  first-record-switch       picture is X(01) value "Y".
+000690     88  first-record                  value "Y".
+
+000700 procedure division.
+000710 0000-mainline.
+000720     perform 1000-initialize thru 1000-exit.
+000730     sort sort-file
+000740         on ascending key sort-city
+000750         input procedure is 2000-read-units thru 2000-exit
+000760         output procedure is 3000-summarize-cities
+000765             thru 3000-exit.
+000770     perform 9000-finish thru 9000-exit.
+000780     stop run.
+
+000790 1000-initialize.
+000800     display "TENCITY: building occupancy-by-city summary".
+000810     open output city-summary-report.
+000820     move "OCCUPANCY SUMMARY BY CITY" to report-line.
+000830     write report-line.
+000840 1000-exit.
+000850     exit.
+
+000860 2000-read-units.
+000870     open input sample-idx-file.
+000880     if idx-file-status not = "00"
+000890         display "TENCITY: cannot open indexed.dbf, status "
+000900             idx-file-status
+000910         stop run.
+000920 2000-read-loop.
+000930     read sample-idx-file next record
+000940         at end
+000950             go to 2000-read-done.
+000960     move city of sample-idx-record to sort-city.
+000970     move building-id of sample-idx-record to sort-building.
+000980     move aptnum of sample-idx-record to sort-aptnum.
+000990     release sort-record.
+001000     go to 2000-read-loop.
+001010 2000-read-done.
+001020     close sample-idx-file.
+001030 2000-exit.
+001040     exit.
+
+001050 3000-summarize-cities.
+001060 3000-return-loop.
+001070     return sort-file
+001080         at end
+001090             go to 3000-return-done.
+001100     if not first-record
+001110         and sort-city not = current-city
+001120         perform 8000-city-break thru 8000-exit.
+001130     move "N" to first-record-switch.
+001140     move sort-city to current-city.
+001150     add 1 to city-total.
+001160     add 1 to grand-total.
+001170     add 1 to unit-count.
+001180     go to 3000-return-loop.
+001190 3000-return-done.
+001200     perform 8000-city-break thru 8000-exit.
+001210 3000-exit.
+001220     exit.
+
+001230 8000-city-break.
+001240     if city-total is not equal to zero
+001250         move spaces to report-line
+001260         string current-city delimited by size
+001270             " -- " delimited by size
+001280             city-total delimited by size
+001290             " unit(s)" delimited by size
+001300             into report-line
+001310         write report-line
+001320         move zero to city-total.
+001330 8000-exit.
+001340     exit.
+
+001350 9000-finish.
+001360     move spaces to report-line.
+001370     write report-line.
+001380     move spaces to report-line.
+001390     string "GRAND TOTAL: " delimited by size
+001400         grand-total delimited by size
+001410         " unit(s)" delimited by size
+001420         into report-line.
+001430     write report-line.
+001440     close city-summary-report.
+001450     display "TENCITY: " unit-count " unit(s) summarized".
+001460 9000-exit.
+001470     exit.
